@@ -74,38 +74,99 @@
            BLOCK CONTAINS 0 RECORDS *>TODO AFTER IMPL. OF RECORDS 
       *    TODO:
       *    WHEN RECV01 IS COMPLETED CHECK RECORD LENGTH MIN & MAX
-      *    AND CHANGE VALUES 100 AND 900 TO NEW, PROPER ONES      
-           RECORD IS VARYING IN SIZE FROM 100 to 900 *>CHANGE RANGE !
+      *    AND CHANGE VALUES 100 AND 900 TO NEW, PROPER ONES
+           RECORD IS VARYING IN SIZE FROM 100 to 2500 *>CHANGE RANGE !
            DEPENDING ON REC01-DS-LEN *> TODO IN WS-
-           RECORDING MODE IS V 
-           DATA RECORD IS REC01-DS.
+           RECORDING MODE IS V
+           DATA RECORD IS REC01-DS, REC01-DS-CHECKPOINT.
       ******************************************************************
-       01 REC01-DS. 
-      ******************************************************************       
-      * TODO: BINARY FORM OF DATA INSIDE THE STRUCTURE
+       01 REC01-DS.
+      ******************************************************************
+      * REC01-DS-LEN CARRIES THE ACTUAL RECORD LENGTH FOR THE V-FORMAT
+      * RECORDING MODE ABOVE. IT IS SET BY PARA-WRITE-TO-DATASET RIGHT
+      * BEFORE EVERY WRITE FROM THE LENGTH OF REC01-DS-BODY.
+      * REC01-DS-BODY MIRRORS, FIELD BY FIELD, ONLY THE PARTS OF REC01
+      * THAT PARA-CREATE-VIEW ACTUALLY REPRINTS ON REPLAY: THE HEADER
+      * AND REC01-TOTAL-SUMMARY. REC01-TABLE-STATS IS NOT CARRIED HERE
+      * SINCE IT IS AN OCCURS...DEPENDING ON TABLE THAT CAN RUN TO
+      * MILLIONS OF BYTES AT REC01-INTERVAL-COUNT=120 AND IS NEVER READ
+      * BACK BY PARA-CREATE-VIEW, SO PERSISTING IT WOULD BLOW UP THE
+      * DATASET FOR NO BENEFIT; IT IS RECOMPUTED FRESH ON EVERY RUN.
+      ******************************************************************
+        05 REC01-DS-LEN              PIC 9(4) COMP-5.
+        05 REC01-DS-BODY.
+         10 REC01-DS-AUTHOR          PIC A(30).
+         10 REC01-DS-CRC             PIC 9(9) COMP-5.
+         10 REC01-DS-PGM-START-DATE  PIC 99(4)/99/99.
+         10 REC01-DS-USER            PIC X(8).
+         10 REC01-DS-INTERVAL-VAL    PIC S999 COMP-3.
+         10 REC01-DS-INTERVAL-COUNT  PIC S9(3).
+         10 REC01-DS-AGE-SUMM OCCURS 120 TIMES.
+          15 REC01-DS-TMALIVE        PIC 9(9) COMP-5.
+          15 REC01-DS-TFALIVE        PIC 9(9) COMP-5.
+          15 REC01-DS-TMDEAD         PIC 9(9) COMP-5.
+          15 REC01-DS-TFDEAD         PIC 9(9) COMP-5.
+         10 REC01-DS-T-CITIZEN-ALIVE          PIC 9(9) COMP-5.
+         10 REC01-DS-T-CITIZEN-ALIVE-MALE     PIC 9(9) COMP-5.
+         10 REC01-DS-T-CITIZEN-ALIVE-FEMALE   PIC 9(9) COMP-5.
+         10 REC01-DS-T-NAKSH-MAX-CITIZEN      PIC 9(9) COMP-5.
+         10 REC01-DS-T-NAKSH-MIN-CITIZEN      PIC 9(9) COMP-5.
+         10 REC01-DS-T-NAKSH-MAX-CITIZEN-M    PIC 9(9) COMP-5.
+         10 REC01-DS-T-NAKSH-MIN-CITIZEN-F    PIC 9(9) COMP-5.
+      ******************************************************************
+      * CHECKPOINT RECORD, SAME FD AS REC01-DS (IMPLICITLY REDEFINES
+      * IT). WRITTEN AFTER EVERY YEAR/INTERVAL OF THE 120-YEAR SQ/MQ
+      * LOOP SO A RERUN CAN RESUME FROM THE LAST COMPLETED INTERVAL
+      * INSTEAD OF REPEATING THE WHOLE BATCH FROM SCRATCH.
       ******************************************************************
-        05 REC01-DS-HEADER.
-         07 REC01-DS-LEN. *>TODO
-        05 REC01-DS-TABLE-STATS.
-        05 REC01-DS-SUMMARY.
+      * REC01-CKPT-LEN FOLLOWS THE SAME CONVENTION AS REC01-DS-LEN
+      * ABOVE: IT CARRIES THE LENGTH OF REC01-CKPT-BODY ONLY, NOT
+      * COUNTING ITSELF, SINCE BOTH RECORD TYPES SHARE THE SAME
+      * DEPENDING ON REC01-DS-LEN CLAUSE ON THIS FD.
+       01 REC01-DS-CHECKPOINT.
+        05 REC01-CKPT-LEN         PIC 9(4) COMP-5.
+        05 REC01-CKPT-BODY.
+         10 REC01-CKPT-TAG         PIC X(4) VALUE 'CKPT'.
+         10 REC01-CKPT-MODE        PIC XX.
+         10 REC01-CKPT-I           PIC 9(4) COMP-5.
+         10 REC01-CKPT-INTERVAL    PIC S999 COMP-3.
+         10 FILLER                 PIC X(88).
 
-      ******************************************************************      
-       FD RECLOGR    
-           BLOCK CONTAINS 0 RECORDS *>TODO AFTER IMPL. OF RECORDS 
+      ******************************************************************
+       FD RECLOGR
+           BLOCK CONTAINS 0 RECORDS *>TODO AFTER IMPL. OF RECORDS
       *    TODO:
       *    WHEN RECV01 IS COMPLETED CHECK RECORD LENGTH MIN & MAX
-      *    AND CHANGE VALUES 100 AND 900 TO NEW, PROPER ONES      
-           RECORD IS VARYING IN SIZE FROM 100 to 900 *>CHANGE RANGE !
+      *    AND CHANGE VALUES 100 AND 900 TO NEW, PROPER ONES
+           RECORD IS VARYING IN SIZE FROM 100 to 2500 *>CHANGE RANGE !
            DEPENDING ON REC01-DS-R-LEN *> TODO IN WS-
-           RECORDING MODE IS V 
-           DATA RECORD IS REC01-DS-R. 
+           RECORDING MODE IS V
+           DATA RECORD IS REC01-DS-R.
       * ----------------------------------------------------------------
-       01 REC01-DS-R. 
-        05 REC01-DS-R-HEADER.
-         07 REC01-DS-R-LEN. *>TODO
-        05 REC01-DS--RTABLE-STATS.
-        *> HERE MAY BE MORE RTABLE-STATS FROM 1-120
-        05 REC01-DS-R-SUMMARY.
+      * MIRRORS REC01-DS FIELD FOR FIELD - SEE THE DESIGN NOTE ABOVE
+      * REC01-DS FOR WHY REC01-TABLE-STATS IS NOT CARRIED HERE EITHER.
+      * ----------------------------------------------------------------
+       01 REC01-DS-R.
+        05 REC01-DS-R-LEN              PIC 9(4) COMP-5.
+        05 REC01-DS-R-BODY.
+         10 REC01-DS-R-AUTHOR          PIC A(30).
+         10 REC01-DS-R-CRC             PIC 9(9) COMP-5.
+         10 REC01-DS-R-PGM-START-DATE  PIC 99(4)/99/99.
+         10 REC01-DS-R-USER            PIC X(8).
+         10 REC01-DS-R-INTERVAL-VAL    PIC S999 COMP-3.
+         10 REC01-DS-R-INTERVAL-COUNT  PIC S9(3).
+         10 REC01-DS-R-AGE-SUMM OCCURS 120 TIMES.
+          15 REC01-DS-R-TMALIVE        PIC 9(9) COMP-5.
+          15 REC01-DS-R-TFALIVE        PIC 9(9) COMP-5.
+          15 REC01-DS-R-TMDEAD         PIC 9(9) COMP-5.
+          15 REC01-DS-R-TFDEAD         PIC 9(9) COMP-5.
+         10 REC01-DS-R-T-CITIZEN-ALIVE          PIC 9(9) COMP-5.
+         10 REC01-DS-R-T-CITIZEN-ALIVE-MALE     PIC 9(9) COMP-5.
+         10 REC01-DS-R-T-CITIZEN-ALIVE-FEMALE   PIC 9(9) COMP-5.
+         10 REC01-DS-R-T-NAKSH-MAX-CITIZEN      PIC 9(9) COMP-5.
+         10 REC01-DS-R-T-NAKSH-MIN-CITIZEN      PIC 9(9) COMP-5.
+         10 REC01-DS-R-T-NAKSH-MAX-CITIZEN-M    PIC 9(9) COMP-5.
+         10 REC01-DS-R-T-NAKSH-MIN-CITIZEN-F    PIC 9(9) COMP-5.
        WORKING-STORAGE SECTION.
       ******************************************************************
       *  BEGIN SQL VARIABLES & STRUCTURES
@@ -151,11 +212,6 @@
          07 WS-QREC01-DATE-LOWER         PIC   X(10). 
          07 WS-QREC01-DATE-UPPER         PIC   X(10). 
          07 WS-QREC01-DATE-UPPER-I       PIC   X(10). 
-      *MQ 02 NAKSHATRA RANGE
-        05 WS-QREC01-MQ02-N-MONTH-L      PIC   S99 COMP-3.
-        05 WS-QREC01-MQ02-N-DAY-L        PIC   S99 COMP-3.
-        05 WS-QREC01-MQ02-N-MONTH-U      PIC   S99 COMP-3.
-        05 WS-QREC01-MQ02-N-DAY-U        PIC   S99 COMP-3.
       *  ---
         05 WS-QREC01-MG-SUMMARY.
          07 WS-QREC01-MQ-AGE             PIC   S9(4)  COMP
@@ -188,9 +244,13 @@
       * ---------------------------------------------------------------
         05 REC01-HEADER.
          10 REC01-RLENGTH         PIC   9(4) COMP-5. *> 65535
-         10 FILLER                PIC   X(76). 
-         10 REC01-CRC             PIC   A(30) VALUE 
+         10 FILLER                PIC   X(76).
+         10 REC01-AUTHOR          PIC   A(30) VALUE
                                    'AUTHOR: PRZEMYSLAW ADAM KUPISZ'.
+      *    REC01-CRC IS A REAL CHECKSUM OVER REC01-TABLE-STATS AND
+      *    REC01-TOTAL-SUMMARY, COMPUTED BY PARA-COMPUTE-CRC. WRITTEN
+      *    BY PARA-WRITE-TO-DATASET, VERIFIED BY PARA-READ-FROM-DATASET.
+         10 REC01-CRC             PIC   9(9) COMP-5.
          10 REC01-HLINE           PIC   X(80) VALUES ALL '*'.
          10 REC01-PGM.
           15 REC01-PGM-START-DATE PIC   99(4)/99/99.
@@ -274,12 +334,119 @@
       *    VARIABLES FOR PROC-NAKSHATRA-COMPUTE AND PROC-ANALYSE-DATA
       ******************************************************************
        01 WS-STATS.
-        05 WS-MONTH-DAY               PIC   S9(4) COMP. 
+        05 WS-MONTH-DAY               PIC   S9(4) COMP.
        01 WS-NC-FLAG                  PIC   S9(3) COMP-5.
        01 WS-NU  PIC S9 BINARY VALUE 0.
        88 WS-NU-FLAG-N VALUE 0.
        88 WS-NU-FLAG-U VALUE 1.
       ******************************************************************
+      *    NAKSHATRA BOUNDARY TABLE (MM*100+DD UPPER BOUND PER SEGMENT)
+      *    27 NAKSHATRAS SPREAD EVENLY ACROSS THE CALENDAR YEAR SINCE
+      *    ONLY MONTH/DAY OF BIRTH (NOT TRUE ECLIPTIC LONGITUDE) IS
+      *    AVAILABLE FROM DB2. LOADED INTO WS-NTAB-UBOUND BY REDEFINES.
+      ******************************************************************
+       01 WS-NTAB-BOUNDARY-VALUES.
+        05 FILLER PIC 9(4) VALUE 0114.
+        05 FILLER PIC 9(4) VALUE 0127.
+        05 FILLER PIC 9(4) VALUE 0210.
+        05 FILLER PIC 9(4) VALUE 0223.
+        05 FILLER PIC 9(4) VALUE 0309.
+        05 FILLER PIC 9(4) VALUE 0322.
+        05 FILLER PIC 9(4) VALUE 0405.
+        05 FILLER PIC 9(4) VALUE 0418.
+        05 FILLER PIC 9(4) VALUE 0502.
+        05 FILLER PIC 9(4) VALUE 0515.
+        05 FILLER PIC 9(4) VALUE 0529.
+        05 FILLER PIC 9(4) VALUE 0611.
+        05 FILLER PIC 9(4) VALUE 0625.
+        05 FILLER PIC 9(4) VALUE 0708.
+        05 FILLER PIC 9(4) VALUE 0722.
+        05 FILLER PIC 9(4) VALUE 0804.
+        05 FILLER PIC 9(4) VALUE 0818.
+        05 FILLER PIC 9(4) VALUE 0831.
+        05 FILLER PIC 9(4) VALUE 0914.
+        05 FILLER PIC 9(4) VALUE 0927.
+        05 FILLER PIC 9(4) VALUE 1011.
+        05 FILLER PIC 9(4) VALUE 1024.
+        05 FILLER PIC 9(4) VALUE 1107.
+        05 FILLER PIC 9(4) VALUE 1120.
+        05 FILLER PIC 9(4) VALUE 1204.
+        05 FILLER PIC 9(4) VALUE 1217.
+        05 FILLER PIC 9(4) VALUE 1231.
+       01 WS-NTAB-BOUNDARY REDEFINES WS-NTAB-BOUNDARY-VALUES.
+        05 WS-NTAB-UBOUND PIC 9(4) OCCURS 27 TIMES INDEXED BY INX-NB.
+      *    NAKSHATRA NAMES PARALLEL TO WS-NTAB-UBOUND, FOR DISPLAY USE
+       01 WS-NTAB-NAME-VALUES.
+        05 FILLER PIC X(15) VALUE 'ASWINI'.
+        05 FILLER PIC X(15) VALUE 'BHARANI'.
+        05 FILLER PIC X(15) VALUE 'KRITTIKA'.
+        05 FILLER PIC X(15) VALUE 'ROHINI'.
+        05 FILLER PIC X(15) VALUE 'MRIGASIRA'.
+        05 FILLER PIC X(15) VALUE 'ARDRA'.
+        05 FILLER PIC X(15) VALUE 'PUNARVASU'.
+        05 FILLER PIC X(15) VALUE 'PUSJA'.
+        05 FILLER PIC X(15) VALUE 'ASZLESZA'.
+        05 FILLER PIC X(15) VALUE 'MAGHA'.
+        05 FILLER PIC X(15) VALUE 'PURVA PHALGUNI'.
+        05 FILLER PIC X(15) VALUE 'UTTARA PHALGUNI'.
+        05 FILLER PIC X(15) VALUE 'HASTA'.
+        05 FILLER PIC X(15) VALUE 'CAJTRA'.
+        05 FILLER PIC X(15) VALUE 'SWATI'.
+        05 FILLER PIC X(15) VALUE 'WAJSIAKHA'.
+        05 FILLER PIC X(15) VALUE 'ANURADHA'.
+        05 FILLER PIC X(15) VALUE 'DZJESZTHA'.
+        05 FILLER PIC X(15) VALUE 'MULA'.
+        05 FILLER PIC X(15) VALUE 'PURVA ASZADHA'.
+        05 FILLER PIC X(15) VALUE 'UTTARA ASZADHA'.
+        05 FILLER PIC X(15) VALUE 'SRAWANA'.
+        05 FILLER PIC X(15) VALUE 'DHANISZTA'.
+        05 FILLER PIC X(15) VALUE 'SATABHISZAK'.
+        05 FILLER PIC X(15) VALUE 'PURVA BHADRA'.
+        05 FILLER PIC X(15) VALUE 'UTTARA BHADRA'.
+        05 FILLER PIC X(15) VALUE 'REVATI'.
+       01 WS-NTAB-NAME REDEFINES WS-NTAB-NAME-VALUES.
+        05 WS-NTAB-NAME-TXT PIC X(15) OCCURS 27 TIMES.
+      ******************************************************************
+      *    WORK AREA FOR PARA-ANALYSE-DATA ROLL-UP
+      ******************************************************************
+       01 WS-ANALYSE.
+        05 WS-NSUM                  PIC 9(3) COMP-5.
+        05 WS-NTAB-TOTAL-MALE       PIC 9(9) COMP-5 OCCURS 27 TIMES.
+        05 WS-NTAB-TOTAL-FEMALE     PIC 9(9) COMP-5 OCCURS 27 TIMES.
+        05 WS-NTAB-TOTAL-ALIVE      PIC 9(9) COMP-5 OCCURS 27 TIMES.
+        05 WS-ANALYSE-MAX-VAL       PIC 9(9) COMP-5.
+        05 WS-ANALYSE-MIN-VAL       PIC 9(9) COMP-5.
+        05 WS-ANALYSE-MAX-MALE      PIC 9(9) COMP-5.
+        05 WS-ANALYSE-MIN-FEMALE    PIC 9(9) COMP-5.
+      ******************************************************************
+      *    WORK AREA FOR PARA-COMPUTE-CRC
+      ******************************************************************
+       01 WS-CRC-WORK               PIC 9(9) COMP-5.
+       01 WS-CRC-STORED             PIC 9(9) COMP-5.
+      ******************************************************************
+      *    FILTER FOR (D,*) SINGLE-RUN REPRINT MODE OF PARA-READ-FROM-
+      *    DATASET. WHEN ACTIVE, ONLY THE HISTORICAL RUN WHOSE
+      *    REC01-PGM-START-DATE MATCHES WS-FILTER-ARG IS RE-PRINTED
+      *    INSTEAD OF REPLAYING THE WHOLE RECLOGR LOG.
+      ******************************************************************
+       01 WS-READ-FILTER.
+        05 WS-FILTER-ACTIVE-FLAG    PIC X VALUE 'N'.
+           88 WS-FILTER-ACTIVE      VALUE 'Y'.
+        05 WS-FILTER-ARG            PIC X(10) VALUE SPACES.
+        05 WS-REC01-DATE-TEXT       PIC X(10).
+      ******************************************************************
+      *    CHECKPOINT/RESTART STATE FOR THE 120-YEAR SQ/MQ BATCH LOOP
+      ******************************************************************
+       01 WS-RESTART.
+        05 WS-RESTART-FOUND-FLAG    PIC X VALUE 'N'.
+           88 WS-RESTART-FOUND      VALUE 'Y'.
+        05 WS-RESTART-I             PIC 9(4) COMP-5 VALUE 0.
+        05 WS-RESTART-INTERVAL      PIC S999 COMP-3 VALUE 0.
+        05 WS-CKPT-EOF-FLAG         PIC X VALUE 'N'.
+           88 WS-CKPT-EOF           VALUE 'Y'.
+        05 WS-CKPT-PROGRESS         PIC 9(4) COMP-5 VALUE 0.
+        05 WS-CKPT-REMAINING        PIC S9(3) VALUE 0.
+      ******************************************************************
       *    TMP WORK VARIABLES FOR PARA-H-BAR-GEN
        01 WS-HBAR-GEN.
         05 WS-HBAR-TMP1             COMP-2.
@@ -364,50 +531,16 @@
               FOR FETCH ONLY 
            END-EXEC 
       ******************************************************************
-      *    MQ 02 - NAKSHATRAS SQL QUERIES VARIATIONS
-      *         WITH VARIABLES TO RUN INSIDE LOOP
-      ******************************************************************
-      *    TODO: USE SUBQUERY & CREATE TABLE FOR LOOP, 27 X2
-      *    LIKE: MONTH(BDATE) = :VAR1L AND DAY(BDATE) > :VAR2L
-      *    LIKE: MONTH(BDATE) = :VAR1U AND DAY(BDATE) < :VAR2U
-      * ---------------------------------------------------------------
-           EXEC SQL 
-              DECLARE MQ02 CURSOR WITH ROWSET POSITIONING FOR 
-              SELECT CAST( 
-              ((SELECT YEAR(CURRENT DATE) FROM SYSIBM.SYSDUMMY1) - 
-              YEAR(BDATE)) AS SMALLINT),
-              SUM(CASE WHEN ALIVE = 'A' AND GENDER = 'M' THEN 1 
-                                            ELSE 0 END), *> TMALIVE,
-              SUM(CASE WHEN ALIVE = 'A' AND GENDER = 'F' THEN 1 
-                                            ELSE 0 END), *> TFALIVE,
-              SUM(CASE WHEN ALIVE = 'D' AND GENDER = 'M' THEN 1 
-                                            ELSE 0 END), *> TMDEAD,
-              SUM(CASE WHEN ALIVE = 'D' AND GENDER = 'F' THEN 1 
-                                            ELSE 0 END) *>TFDEAD
-              FROM CITIZENS 
-              WHERE 
-              ( 
-              YEAR(BDATE) BETWEEN 
-               YEAR(DATE(:WS-QREC01-DATE-LOWER)) - *>2023/01/01 
-               :WS-QREC01-INTERVAL-DECIMAL YEARS 
-              AND 
-               YEAR(DATE(:WS-QREC01-DATE-UPPER-I)) - *>2023/12/31 
-               :WS-QREC01-INTERVAL-DECIMAL YEARS 
-              ) 
-              AND
-              (  
-               MONTH(BDATE) = :WS-QREC01-MQ02-N-MONTH-L 
-                 AND 
-               DAY(BDATE) >= :WS-QREC01-MQ02-N-DAY-L 
-              OR 
-               MONTH(BDATE) = :WS-QREC01-MQ02-N-MONTH-U 
-                 AND 
-               DAY(BDATE) <= :WS-QREC01-MQ02-N-DAY-U 
-              ) 
-              GROUP BY YEAR(BDATE) 
-              FOR FETCH ONLY 
-           END-EXEC 
-
+      *    MQ 02 - NAKSHATRA-LEVEL BREAKDOWN: DROPPED. THE DESIGN NOTED
+      *    IN THE OLDER TODO HERE ("CREATE TABLE FOR LOOP, 27 X2, LIKE
+      *    MONTH(BDATE)=:VAR1L ...") WAS NEVER FINISHED - THE MONTH/DAY
+      *    BOUNDARY PAIR PER NAKSHATRA IT NEEDS WAS NEVER DERIVED FROM
+      *    WS-NTAB-UBOUND (WHICH ONLY HOLDS A SINGLE PACKED MMDD UPPER
+      *    BOUND PER NAKSHATRA, NOT A MONTH/DAY PAIR), SO THE CURSOR
+      *    COULD NEVER BE OPENED WITH CORRECT PREDICATES. REMOVED
+      *    RATHER THAN LEFT DECLARED-BUT-UNUSED; MQ MODE'S PER-
+      *    NAKSHATRA (REC01-NTAB) BREAKDOWN REMAINS A KNOWN GAP UNTIL
+      *    THAT BOUNDARY DATA IS AVAILABLE IN A USABLE FORM.
       ******************************************************************
       *    END OF SQL VARIABLES & STRUCTURES
       ******************************************************************
@@ -425,11 +558,19 @@
       * ---------------------------------------------------------------
       *    ARGS CHECKING COMPLETE
       * ---------------------------------------------------------------
-           EVALUATE PARM-LENGTH ALSO PARM-DATA(1:2) 
-           WHEN 2 ALSO 'DS' 
-            PERFORM PARA-READ-FROM-DATASET 
-            PERFORM PARA-CREATE-VIEW 
-           WHEN 2 THRU 6 ALSO 'SQ' 
+           EVALUATE PARM-LENGTH ALSO PARM-DATA(1:2)
+           WHEN 2 ALSO 'DS'
+            PERFORM PARA-READ-FROM-DATASET
+            PERFORM PARA-CREATE-VIEW
+           WHEN 3 THRU 256 ALSO 'D,'
+              *> (D,*) REPRINT ONE HISTORICAL RUN TO SPOOL, FILTERED
+              *> BY REC01-PGM-START-DATE, E.G. PARM='D,2023/01/01'
+            MOVE 'Y' TO WS-FILTER-ACTIVE-FLAG
+            MOVE PARM-DATA(3:(PARM-LENGTH - 2)) TO WS-FILTER-ARG
+              *> PARA-READ-FROM-DATASET ALREADY CALLS PARA-CREATE-VIEW
+              *> ITSELF, ONCE PER MATCHING RECORD - NO EXTRA CALL HERE
+            PERFORM PARA-READ-FROM-DATASET
+           WHEN 2 THRU 6 ALSO 'SQ'
               *> SLOW & NOT EFFICIENT (SINGLE) SQL QUERY (LOOP)
             PERFORM PARA-VALIDATE-ARGS  
             PERFORM PARA-SQL-DATE-DB2 
@@ -535,88 +676,149 @@
       ******************************************************************
       *    PARAGRAPH SQL SQ     
       ******************************************************************     
-       PARA-SQL-SQ.    
-      * 
+       PARA-SQL-SQ.
+      *
            EXEC SQL
-              OPEN SQ01 
+              OPEN SQ01
            END-EXEC.
-           PERFORM PARA-SQL-ERROR-CHECK 
+           PERFORM PARA-SQL-ERROR-CHECK
+           PERFORM PARA-CHECKPOINT-RESTORE
+      *    A CHECKPOINT LEFT BY A RUN THAT REACHED THE END OF THE
+      *    1-120 RANGE IS A COMPLETED RUN, NOT AN ABEND POINT - WITHOUT
+      *    THIS CHECK THE NEXT RUN WOULD "RESUME" PAST THE LAST TABLE
+      *    AND SKIP THE FETCH/COMPUTE LOOP ENTIRELY.
+           IF WS-RESTART-FOUND AND WS-RESTART-I > REC01-INTERVAL-COUNT
+            MOVE 'N' TO WS-RESTART-FOUND-FLAG
+            DISPLAY 'INFO:    PRIOR SQ CHECKPOINT WAS A COMPLETED ',
+             'RUN - STARTING A FRESH RUN'
+           END-IF
+           OPEN EXTEND RECLOGW
+           EVALUATE LK-FS-W
+              WHEN '35'
+               CLOSE RECLOGW
+               OPEN OUTPUT RECLOGW
+           END-EVALUATE
       *  IMPLEMENT HERE LOOP PERFORM FOR GENERATING DYNAMIC TABLES
-      *    1 - 120
-           SET I TO 1 
-           MOVE REC01-INTERVAL-VAL TO WS-PGM-INTERVAL-VAL *> NEEDED?
-           PERFORM REC01-INTERVAL-COUNT TIMES 
+      *    1 - 120 (OR FROM THE LAST CHECKPOINT ON A RERUN)
+           IF WS-RESTART-FOUND
+            SET I TO WS-RESTART-I
+            MOVE WS-RESTART-INTERVAL TO WS-QREC01-INTERVAL-DECIMAL
+            MOVE WS-RESTART-INTERVAL TO WS-PGM-INTERVAL-VAL
+            COMPUTE WS-CKPT-REMAINING =
+                    REC01-INTERVAL-COUNT - WS-RESTART-I + 1
+            DISPLAY 'INFO:    RESUMING SQ BATCH FROM TABLE ',
+             WS-RESTART-I
+           ELSE
+            SET I TO 1
+            MOVE REC01-INTERVAL-VAL TO WS-PGM-INTERVAL-VAL *> NEEDED?
+            MOVE REC01-INTERVAL-COUNT TO WS-CKPT-REMAINING
+           END-IF
+           IF WS-CKPT-REMAINING > ZERO
+           PERFORM WS-CKPT-REMAINING TIMES
       ******************************************************************
            *> SQL QUERY HERE
-           PERFORM UNTIL SQLCODE = 100 
-           EXEC SQL 
-           FETCH NEXT ROWSET FROM SQ01 FOR 3200 ROWS 
-           INTO 
+           PERFORM UNTIL SQLCODE = 100
+           EXEC SQL
+           FETCH NEXT ROWSET FROM SQ01 FOR 3200 ROWS
+           INTO
            :WS-QREC01-SQ-ROWSET-Y, *>INT 4 BYTES DB2
            :WS-QREC01-SQ-ROWSET-MD, *>INT 4 BYTES DB2
       *     :WS-QREC01-SQ-ROWSET-D, *>INT 4 BYTES DB2
            :WS-QREC01-SQ-ROWSET-GENDER, *> CHAR DB2
            :WS-QREC01-SQ-ROWSET-ALIVE *> CHAR DB2
-           END-EXEC 
-           PERFORM PARA-SQL-ERROR-CHECK 
+           END-EXEC
+           PERFORM PARA-SQL-ERROR-CHECK
       ******************************************************************
-      *    COMPUTES NAKSHATRA 
+      *    COMPUTES NAKSHATRA
       ******************************************************************
-           PERFORM PARA-NAKSHATRA-COMPUTE 
+           PERFORM PARA-NAKSHATRA-COMPUTE
            END-PERFORM
 
-      ******************************************************************        
+      ******************************************************************
            ADD REC01-INTERVAL-VAL TO WS-PGM-INTERVAL-VAL
            MOVE WS-PGM-INTERVAL-VAL TO WS-QREC01-INTERVAL-DECIMAL
-           SET I UP BY 1 
-           END-PERFORM 
+           SET WS-CKPT-PROGRESS TO I
+           ADD 1 TO WS-CKPT-PROGRESS
+           MOVE WS-QREC01-INTERVAL-DECIMAL TO WS-RESTART-INTERVAL
+           PERFORM PARA-WRITE-CHECKPOINT
+           SET I UP BY 1
+           END-PERFORM
+           END-IF
+           CLOSE RECLOGW
 
            EXEC SQL
-              CLOSE SQ01 
-           END-EXEC.   
-           PERFORM PARA-SQL-ERROR-CHECK 
+              CLOSE SQ01
+           END-EXEC.
+           PERFORM PARA-SQL-ERROR-CHECK
            EXIT.
       ******************************************************************
-       PARA-SQL-MQ. 
+       PARA-SQL-MQ.
       ******************************************************************
       *    EXEC SQL QUERIES FOM MULTI - BEST PERFORMANCE
       ******************************************************************
-           EXEC SQL 
-            OPEN MQ01 
-           END-EXEC. 
-           PERFORM PARA-SQL-ERROR-CHECK 
-      * ---------------------------------------------------------------    
+           EXEC SQL
+            OPEN MQ01
+           END-EXEC.
+           PERFORM PARA-SQL-ERROR-CHECK
+           PERFORM PARA-CHECKPOINT-RESTORE
+      *    SAME COMPLETED-RUN CHECK AS PARA-SQL-SQ: A CHECKPOINT WHOSE
+      *    PROGRESS IS ALREADY PAST THE 120-YEAR BOUND THE VARYING LOOP
+      *    BELOW RUNS TO MEANS THE PRIOR RUN FINISHED CLEANLY, SO THERE
+      *    IS NOTHING TO RESUME.
+           IF WS-RESTART-FOUND AND WS-RESTART-I > 120
+            MOVE 'N' TO WS-RESTART-FOUND-FLAG
+            DISPLAY 'INFO:    PRIOR MQ CHECKPOINT WAS A COMPLETED ',
+             'RUN - STARTING A FRESH RUN'
+           END-IF
+           OPEN EXTEND RECLOGW
+           EVALUATE LK-FS-W
+              WHEN '35'
+               CLOSE RECLOGW
+               OPEN OUTPUT RECLOGW
+           END-EVALUATE
+           IF WS-RESTART-FOUND
+            DISPLAY 'INFO:    RESUMING MQ BATCH FROM YEAR ',
+             WS-RESTART-I
+           ELSE
+            MOVE REC01-INTERVAL-COUNT TO WS-RESTART-I
+           END-IF
+      * ---------------------------------------------------------------
            PERFORM
             VARYING WS-SQL-MQ-I
-            FROM REC01-INTERVAL-COUNT BY REC01-INTERVAL-COUNT
+            FROM WS-RESTART-I BY REC01-INTERVAL-COUNT
             UNTIL WS-SQL-MQ-I > 120
       ******************************************************************
-      *    X1 QUERY FOR SUMMARY RAPORT WITH GENDER AND ALIVE STATUS 
-      *    TOTAL CITIZENS COUNT 
+      *    X1 QUERY FOR SUMMARY RAPORT WITH GENDER AND ALIVE STATUS
+      *    TOTAL CITIZENS COUNT
       ******************************************************************
-           PERFORM UNTIL SQLCODE = 100 
-           EXEC SQL 
-            FETCH NEXT ROWSET FROM MQ01 FOR 121 ROWS 
-            INTO 
-            :WS-QREC01-MQ-AGE, 
+           PERFORM UNTIL SQLCODE = 100
+           EXEC SQL
+            FETCH NEXT ROWSET FROM MQ01 FOR 121 ROWS
+            INTO
+            :WS-QREC01-MQ-AGE,
             :WS-QREC01-MQ-TMALIVE,
             :WS-QREC01-MQ-TFALIVE,
             :WS-QREC01-MQ-TMDEAD,
             :WS-QREC01-MQ-TFDEAD
-           END-EXEC  
-           PERFORM PARA-SQL-ERROR-CHECK 
+           END-EXEC
+           PERFORM PARA-SQL-ERROR-CHECK
       *    TODO: 121 SHOULD BE 1 ITER ONLY WITH NO LOOP NEEDED
       *----------------
            MOVE 201 TO WS-NC-FLAG
-           PERFORM PARA-NAKSHATRA-COMPUTE 
+           PERFORM PARA-NAKSHATRA-COMPUTE
       *----------------
            END-PERFORM
-           END-PERFORM 
+           MOVE WS-SQL-MQ-I TO WS-CKPT-PROGRESS
+           ADD REC01-INTERVAL-COUNT TO WS-CKPT-PROGRESS
+           MOVE WS-SQL-MQ-I TO WS-RESTART-INTERVAL
+           PERFORM PARA-WRITE-CHECKPOINT
+           END-PERFORM
+           CLOSE RECLOGW
       * ---------------------------------------------------------------
            EXEC SQL
             CLOSE MQ01
            END-EXEC.
-           PERFORM PARA-SQL-ERROR-CHECK 
+           PERFORM PARA-SQL-ERROR-CHECK
            EXIT.
       ******************************************************************
        PARA-NAKSHATRA-COMPUTE.
@@ -654,22 +856,32 @@
       *    TODO SELECTS PROPER NAKSHATRA AND SETS INDEX FOR IT
       *     SUBTRACT WS-QREC01-SQ-ROWSET-Y(INX-SQ-Y) FROM 
       *    WS-Q-DB2-CURRENT-Y GIVING WS-QREC01-SQ-ROWSET-Y(INX-SQ-Y) 
-           EVALUATE WS-QREC01-SQ-ROWSET-Y(INX-SQ-Y) 
-            WHEN 1 THRU 120 
-              CONTINUE  
-            WHEN ZERO 
-              MOVE 1 TO WS-QREC01-SQ-ROWSET-Y(INX-SQ-Y) 
-            WHEN OTHER 
-              MOVE 120 TO WS-QREC01-SQ-ROWSET-Y(INX-SQ-Y) 
-           END-EVALUATE  
+           EVALUATE WS-QREC01-SQ-ROWSET-Y(INX-SQ-Y)
+            WHEN 1 THRU 120
+              CONTINUE
+            WHEN ZERO
+              MOVE 1 TO WS-QREC01-SQ-ROWSET-Y(INX-SQ-Y)
+            WHEN OTHER
+              MOVE 120 TO WS-QREC01-SQ-ROWSET-Y(INX-SQ-Y)
+           END-EVALUATE
+           SET INX-AGE TO WS-QREC01-SQ-ROWSET-Y(INX-SQ-Y)
       * ---------------------------------------------------------------
-      *    RM COMPUTE TO SET INDEX TO 1-27 OF NAKSHATRAS ...   
+      *    RM COMPUTE TO SET INDEX TO 1-27 OF NAKSHATRAS ...
       * ---------------------------------------------------------------
       
-      *     COMPUTE WS-MONTH-DAY = WS-QREC01-SQ-ROWSET-M * 100 
-      *                          + WS-QREC01-SQ-ROWSET-D 
-       ++INCLUDE SQ01NEVL
-       
+      *    WS-QREC01-SQ-ROWSET-MD ALREADY ARRIVES AS MM*100+DD FROM DB2
+           MOVE WS-QREC01-SQ-ROWSET-MD(INX-SQ-MD) TO WS-MONTH-DAY
+           SET WS-NU-FLAG-N TO TRUE
+           SET INX-N TO 27
+           SET INX-NB TO 1
+           PERFORM UNTIL INX-NB > 27
+            IF WS-MONTH-DAY <= WS-NTAB-UBOUND(INX-NB)
+             SET INX-N TO INX-NB
+             EXIT PERFORM
+            END-IF
+            SET INX-NB UP BY 1
+           END-PERFORM
+
       * ---------------------------------------------------------------
            EVALUATE WS-QREC01-SQ-ROWSET-ALIVE(INX-SQ-A) 
             WHEN 'A' 
@@ -759,20 +971,86 @@
            *>ADD IN LOOP TO TOTAL?
 
       * ---------------------------------------------------------------
-      *    MQ - MULTI QUERIES
-      * ---------------------------------------------------------------    
-           WHEN 202
-
-      * ---------------------------------------------------------------      
-            CONTINUE 
-      * ---------------------------------------------------------------
-            WHEN OTHER 
+            WHEN OTHER
             DISPLAY 'ERROR: SOMETHING WENT WRONG... WS-NC-FLAG=',
              WS-NC-FLAG 
            END-EVALUATE 
            EXIT.
       ******************************************************************     
        PARA-ANALYSE-DATA.
+      ******************************************************************
+      *    ROLLS UP REC01-TOTAL-SUMMARY AND REC01-TABLE-STATS INTO THE
+      *    OVERALL REC01-T-CITIZEN-* / REC01-T-NAKSH-* TOTALS USED BY
+      *    PARA-CREATE-VIEW'S SUMMARY SECTION, BEFORE IT RUNS.
+      ******************************************************************
+      *    MQ MODE FILLS REC01-TOTAL-SUMMARY (REC01-TMALIVE/TFALIVE);
+      *    SQ MODE FILLS THE PER-NAKSHATRA REC01-NTAB-CITIZEN-MALE/
+      *    FEMALE TABLE INSTEAD AND LEAVES REC01-TOTAL-SUMMARY ZERO. A
+      *    GIVEN RUN ONLY EVER POPULATES ONE SIDE, SO BOTH ARE SUMMED
+      *    INTO THE SAME TOTAL HERE RATHER THAN PICKING ONE BY MODE.
+           MOVE ZERO TO REC01-T-CITIZEN-ALIVE-MALE
+           MOVE ZERO TO REC01-T-CITIZEN-ALIVE-FEMALE
+           PERFORM VARYING INX-AGE-SUMM FROM 1 BY 1
+                   UNTIL INX-AGE-SUMM > 120
+            ADD REC01-TMALIVE(INX-AGE-SUMM)
+                TO REC01-T-CITIZEN-ALIVE-MALE
+            ADD REC01-TFALIVE(INX-AGE-SUMM)
+                TO REC01-T-CITIZEN-ALIVE-FEMALE
+           END-PERFORM
+      * ---------------------------------------------------------------
+      *    PER-NAKSHATRA ALIVE POPULATION, SUMMED OVER ALL TABLES/AGES
+      * ---------------------------------------------------------------
+           PERFORM VARYING WS-NSUM FROM 1 BY 1 UNTIL WS-NSUM > 27
+            MOVE ZERO TO WS-NTAB-TOTAL-MALE(WS-NSUM)
+            MOVE ZERO TO WS-NTAB-TOTAL-FEMALE(WS-NSUM)
+            MOVE ZERO TO WS-NTAB-TOTAL-ALIVE(WS-NSUM)
+           END-PERFORM
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > REC01-INTERVAL-COUNT
+            PERFORM VARYING INX-N FROM 1 BY 1 UNTIL INX-N > 27
+             PERFORM VARYING INX-AGE FROM 1 BY 1 UNTIL INX-AGE > 120
+              ADD REC01-NTAB-CITIZEN-MALE(I,INX-N,INX-AGE,1)
+                  TO WS-NTAB-TOTAL-MALE(INX-N)
+              ADD REC01-NTAB-CITIZEN-MALE(I,INX-N,INX-AGE,1)
+                  TO REC01-T-CITIZEN-ALIVE-MALE
+              ADD REC01-NTAB-CITIZEN-FEMALE(I,INX-N,INX-AGE,1)
+                  TO WS-NTAB-TOTAL-FEMALE(INX-N)
+              ADD REC01-NTAB-CITIZEN-FEMALE(I,INX-N,INX-AGE,1)
+                  TO REC01-T-CITIZEN-ALIVE-FEMALE
+             END-PERFORM
+            END-PERFORM
+           END-PERFORM
+           PERFORM VARYING WS-NSUM FROM 1 BY 1 UNTIL WS-NSUM > 27
+            ADD WS-NTAB-TOTAL-MALE(WS-NSUM)
+                WS-NTAB-TOTAL-FEMALE(WS-NSUM)
+                GIVING WS-NTAB-TOTAL-ALIVE(WS-NSUM)
+           END-PERFORM
+           ADD REC01-T-CITIZEN-ALIVE-MALE REC01-T-CITIZEN-ALIVE-FEMALE
+               GIVING REC01-T-CITIZEN-ALIVE
+      * ---------------------------------------------------------------
+      *    LARGEST/SMALLEST NAKSHATRA GROUPS (TOTAL, AND MALE/FEMALE)
+      * ---------------------------------------------------------------
+           MOVE WS-NTAB-TOTAL-ALIVE(1) TO WS-ANALYSE-MAX-VAL
+           MOVE WS-NTAB-TOTAL-ALIVE(1) TO WS-ANALYSE-MIN-VAL
+           MOVE WS-NTAB-TOTAL-MALE(1)  TO WS-ANALYSE-MAX-MALE
+           MOVE WS-NTAB-TOTAL-FEMALE(1) TO WS-ANALYSE-MIN-FEMALE
+           PERFORM VARYING WS-NSUM FROM 2 BY 1 UNTIL WS-NSUM > 27
+            IF WS-NTAB-TOTAL-ALIVE(WS-NSUM) > WS-ANALYSE-MAX-VAL
+             MOVE WS-NTAB-TOTAL-ALIVE(WS-NSUM) TO WS-ANALYSE-MAX-VAL
+            END-IF
+            IF WS-NTAB-TOTAL-ALIVE(WS-NSUM) < WS-ANALYSE-MIN-VAL
+             MOVE WS-NTAB-TOTAL-ALIVE(WS-NSUM) TO WS-ANALYSE-MIN-VAL
+            END-IF
+            IF WS-NTAB-TOTAL-MALE(WS-NSUM) > WS-ANALYSE-MAX-MALE
+             MOVE WS-NTAB-TOTAL-MALE(WS-NSUM) TO WS-ANALYSE-MAX-MALE
+            END-IF
+            IF WS-NTAB-TOTAL-FEMALE(WS-NSUM) < WS-ANALYSE-MIN-FEMALE
+             MOVE WS-NTAB-TOTAL-FEMALE(WS-NSUM) TO WS-ANALYSE-MIN-FEMALE
+            END-IF
+           END-PERFORM
+           MOVE WS-ANALYSE-MAX-VAL    TO REC01-T-NAKSH-MAX-CITIZEN
+           MOVE WS-ANALYSE-MIN-VAL    TO REC01-T-NAKSH-MIN-CITIZEN
+           MOVE WS-ANALYSE-MAX-MALE   TO REC01-T-NAKSH-MAX-CITIZEN-M
+           MOVE WS-ANALYSE-MIN-FEMALE TO REC01-T-NAKSH-MIN-CITIZEN-F
            EXIT.
       ******************************************************************     
        PARA-CREATE-VIEW.       
@@ -813,34 +1091,7 @@
       *     FROM RECV01-S-TOTAL-CP GIVING RECV01-S-TALIVE-CP
            DISPLAY REC01-HLINE
            END-PERFORM
-      *NTAB-NAMES
-      * 'ASWINI'
-      * 'BHARANI'
-      * 'KRITTIKA'
-      * 'ROHINI'
-      * 'MRIGASIRA'
-      * 'ARDRA'
-      * 'PUNARVASU' 
-      * 'PUSJA'    
-      * 'ASZLESZA'      
-      * 'MAGHA'
-      * 'PURVA PHALGUNI'
-      * 'UTTARA PHALGUNI'
-      * 'HASTA'
-      * 'CAJTRA'      
-      * 'SWATI'      
-      * 'WAJSIAKHA'      
-      * 'ANURADHA'      
-      * 'DZJESZTHA'      
-      * 'MULA'      
-      * 'PURVA ASZADHA'      
-      * 'UTTARA ASZADHA'      
-      * 'SRAWANA'      
-      * 'DHANISZTA'      
-      * 'SATABHISZAK'      
-      * 'PURVA BHADRA'      
-      * 'UTTARA BHADRA'
-      * 'REVATI'
+      *    NTAB NAMES ARE NOW CARRIED IN WS-NTAB-NAME-VALUES (SEE WS)
       ******************************************************************
       *    SUMMARY
       ****************************************************************** 
@@ -910,6 +1161,7 @@
            END-IF 
            EXIT. 
        PARA-WRITE-TO-DATASET.
+           PERFORM PARA-COMPUTE-CRC
            OPEN EXTEND RECLOGW.  *> OUTPUT TO NOT ERASE EXISTING LOG
            EVALUATE LK-FS-W       *> FILE STATUS
               WHEN '35'           *> CAN NOT OPEN DS
@@ -919,44 +1171,184 @@
            DISPLAY 'INFO:    ',
            'FIRST RUN, DATASET DOES NOT EXIST. CREATING NEW DATASET.'
            END-EVALUATE
-           MOVE REC01 TO REC01-DS
+           MOVE REC01-AUTHOR         TO REC01-DS-AUTHOR
+           MOVE REC01-CRC            TO REC01-DS-CRC
+           MOVE REC01-PGM-START-DATE TO REC01-DS-PGM-START-DATE
+           MOVE REC01-USER           TO REC01-DS-USER
+           MOVE REC01-INTERVAL-VAL   TO REC01-DS-INTERVAL-VAL
+           MOVE REC01-INTERVAL-COUNT TO REC01-DS-INTERVAL-COUNT
+           PERFORM VARYING INX-AGE-SUMM FROM 1 BY 1
+                   UNTIL INX-AGE-SUMM > 120
+            MOVE REC01-TMALIVE(INX-AGE-SUMM)
+                                  TO REC01-DS-TMALIVE(INX-AGE-SUMM)
+            MOVE REC01-TFALIVE(INX-AGE-SUMM)
+                                  TO REC01-DS-TFALIVE(INX-AGE-SUMM)
+            MOVE REC01-TMDEAD(INX-AGE-SUMM)
+                                  TO REC01-DS-TMDEAD(INX-AGE-SUMM)
+            MOVE REC01-TFDEAD(INX-AGE-SUMM)
+                                  TO REC01-DS-TFDEAD(INX-AGE-SUMM)
+           END-PERFORM
+           MOVE REC01-T-CITIZEN-ALIVE TO REC01-DS-T-CITIZEN-ALIVE
+           MOVE REC01-T-CITIZEN-ALIVE-MALE
+                                   TO REC01-DS-T-CITIZEN-ALIVE-MALE
+           MOVE REC01-T-CITIZEN-ALIVE-FEMALE
+                                   TO REC01-DS-T-CITIZEN-ALIVE-FEMALE
+           MOVE REC01-T-NAKSH-MAX-CITIZEN
+                                   TO REC01-DS-T-NAKSH-MAX-CITIZEN
+           MOVE REC01-T-NAKSH-MIN-CITIZEN
+                                   TO REC01-DS-T-NAKSH-MIN-CITIZEN
+           MOVE REC01-T-NAKSH-MAX-CITIZEN-M
+                                   TO REC01-DS-T-NAKSH-MAX-CITIZEN-M
+           MOVE REC01-T-NAKSH-MIN-CITIZEN-F
+                                   TO REC01-DS-T-NAKSH-MIN-CITIZEN-F
+           MOVE FUNCTION LENGTH(REC01-DS-BODY) TO REC01-DS-LEN
            WRITE REC01-DS
            END-WRITE.
            CLOSE RECLOGW.
            IF LK-FS-W NOT = '00'
             DISPLAY 'WARNING: ',
-            'CLOSE INPUT RECLOGW FAILED WITH RC=', LK-FS-W 
+            'CLOSE INPUT RECLOGW FAILED WITH RC=', LK-FS-W
             *>STOP RUN
            END-IF
            EXIT.
-      ******************************************************************     
-      *TODO: FEATURE IF JCL PARM IS (D,*) THEN READ FOR PRINT TO SPOOL
-       PARA-READ-FROM-DATASET. 
-           OPEN INPUT RECLOGR 
+      ******************************************************************
+      *    (D,*) READ-FOR-PRINT-TO-SPOOL: REPLAYS RECLOGR AND REBUILDS
+      *    THE VIEW FOR EACH HISTORICAL RUN FOUND THERE. WHEN
+      *    WS-FILTER-ACTIVE IS SET (JCL PARM='D,<REC01-PGM-START-DATE>')
+      *    ONLY THE ONE MATCHING RUN IS RE-PRINTED.
+      ******************************************************************
+       PARA-READ-FROM-DATASET.
+           OPEN INPUT RECLOGR
            IF LK-FS-R NOT = '00'
             DISPLAY 'PANIC: ',
-            'OPEN INPUT RECLOGR FAILED WITH RC=', LK-FS-R 
+            'OPEN INPUT RECLOGR FAILED WITH RC=', LK-FS-R
             STOP RUN
            END-IF
-           PERFORM UNTIL WS-EOF-FLAG = 'Y' 
-           READ REC01-DS-R INTO REC01 
+           PERFORM UNTIL WS-EOF-FLAG = 'Y'
+           READ RECLOGR
            AT END *> '10' EOF
-           MOVE 'Y' TO WS-EOF-FLAG 
-           NOT AT END 
-           *> TODO: IMPL VB HANDLING WHEN REC01 STRUCT STABILIZES
-           *> MOVE 2-4 BYTES TO REC01_LENGTH, 
-           *> MOVE DS-R(2-4:REC_L - 2-4) TO BUFFER 
-           MOVE REC01-DS-R TO REC01 *>CHANGE TO REC-LENGTH FOR V
-           *>CHECK CRC TODO 
-           PERFORM PARA-CREATE-VIEW           
-           END-READ 
-           END-PERFORM 
-           CLOSE RECLOGR 
+           MOVE 'Y' TO WS-EOF-FLAG
+           NOT AT END
+           PERFORM PARA-LOAD-REC01-FROM-DATASET
+           MOVE REC01-CRC TO WS-CRC-STORED
+           PERFORM PARA-COMPUTE-CRC
+           IF REC01-CRC NOT = WS-CRC-STORED
+            DISPLAY 'WARNING: CRC MISMATCH ON RUN DATED ',
+             REC01-PGM-START-DATE, ' - DATA MAY BE CORRUPT'
+           END-IF
+           MOVE REC01-PGM-START-DATE TO WS-REC01-DATE-TEXT
+           IF (NOT WS-FILTER-ACTIVE) OR
+              (WS-REC01-DATE-TEXT = WS-FILTER-ARG)
+            PERFORM PARA-CREATE-VIEW
+           END-IF
+           END-READ
+           END-PERFORM
+           CLOSE RECLOGR
            IF LK-FS-R NOT = '00'
             DISPLAY 'WARNING: ',
-            'CLOSE INPUT RECLOGR FAILED WITH RC=', LK-FS-R 
+            'CLOSE INPUT RECLOGR FAILED WITH RC=', LK-FS-R
            END-IF
-           EXIT. 
+           EXIT.
+      ******************************************************************
+      *    MOVES THE FIELDS JUST READ INTO REC01-DS-R BACK INTO REC01
+      *    SO PARA-CREATE-VIEW AND PARA-COMPUTE-CRC CAN WORK AGAINST
+      *    REC01 THE SAME WAY THEY DO FOR A FRESHLY COMPUTED RUN.
+      ******************************************************************
+       PARA-LOAD-REC01-FROM-DATASET.
+           MOVE REC01-DS-R-AUTHOR         TO REC01-AUTHOR
+           MOVE REC01-DS-R-CRC            TO REC01-CRC
+           MOVE REC01-DS-R-PGM-START-DATE TO REC01-PGM-START-DATE
+           MOVE REC01-DS-R-USER           TO REC01-USER
+           MOVE REC01-DS-R-INTERVAL-VAL   TO REC01-INTERVAL-VAL
+           MOVE REC01-DS-R-INTERVAL-COUNT TO REC01-INTERVAL-COUNT
+           PERFORM VARYING INX-AGE-SUMM FROM 1 BY 1
+                   UNTIL INX-AGE-SUMM > 120
+            MOVE REC01-DS-R-TMALIVE(INX-AGE-SUMM)
+                                  TO REC01-TMALIVE(INX-AGE-SUMM)
+            MOVE REC01-DS-R-TFALIVE(INX-AGE-SUMM)
+                                  TO REC01-TFALIVE(INX-AGE-SUMM)
+            MOVE REC01-DS-R-TMDEAD(INX-AGE-SUMM)
+                                  TO REC01-TMDEAD(INX-AGE-SUMM)
+            MOVE REC01-DS-R-TFDEAD(INX-AGE-SUMM)
+                                  TO REC01-TFDEAD(INX-AGE-SUMM)
+           END-PERFORM
+           MOVE REC01-DS-R-T-CITIZEN-ALIVE TO REC01-T-CITIZEN-ALIVE
+           MOVE REC01-DS-R-T-CITIZEN-ALIVE-MALE
+                                   TO REC01-T-CITIZEN-ALIVE-MALE
+           MOVE REC01-DS-R-T-CITIZEN-ALIVE-FEMALE
+                                   TO REC01-T-CITIZEN-ALIVE-FEMALE
+           MOVE REC01-DS-R-T-NAKSH-MAX-CITIZEN
+                                   TO REC01-T-NAKSH-MAX-CITIZEN
+           MOVE REC01-DS-R-T-NAKSH-MIN-CITIZEN
+                                   TO REC01-T-NAKSH-MIN-CITIZEN
+           MOVE REC01-DS-R-T-NAKSH-MAX-CITIZEN-M
+                                   TO REC01-T-NAKSH-MAX-CITIZEN-M
+           MOVE REC01-DS-R-T-NAKSH-MIN-CITIZEN-F
+                                   TO REC01-T-NAKSH-MIN-CITIZEN-F
+           EXIT.
+      ******************************************************************
+      *    COMPUTES A SUMMARY CHECKSUM OVER REC01-TOTAL-SUMMARY BY
+      *    ADDING UP EVERY COUNTER FIELD IN IT. DESIGN NOTE: THIS
+      *    DELIBERATELY EXCLUDES REC01-TABLE-STATS, SINCE THAT TABLE
+      *    IS NEVER PERSISTED TO REC01-DS/REC01-DS-R (SEE THE DESIGN
+      *    NOTE ON REC01-DS) - INCLUDING IT HERE WOULD MAKE EVERY
+      *    REPLAYED RUN REPORT A FALSE CRC MISMATCH.
+      ******************************************************************
+       PARA-COMPUTE-CRC.
+           MOVE ZERO TO WS-CRC-WORK
+           PERFORM VARYING INX-AGE-SUMM FROM 1 BY 1
+                   UNTIL INX-AGE-SUMM > 120
+            ADD REC01-TMALIVE(INX-AGE-SUMM) REC01-TFALIVE(INX-AGE-SUMM)
+                REC01-TMDEAD(INX-AGE-SUMM) REC01-TFDEAD(INX-AGE-SUMM)
+                TO WS-CRC-WORK
+           END-PERFORM
+           ADD REC01-T-CITIZEN-ALIVE REC01-T-CITIZEN-ALIVE-MALE
+               REC01-T-CITIZEN-ALIVE-FEMALE REC01-T-NAKSH-MAX-CITIZEN
+               REC01-T-NAKSH-MIN-CITIZEN REC01-T-NAKSH-MAX-CITIZEN-M
+               REC01-T-NAKSH-MIN-CITIZEN-F
+               TO WS-CRC-WORK
+           MOVE WS-CRC-WORK TO REC01-CRC
+           EXIT.
+      ******************************************************************
+      *    LOOKS FOR THE LAST CHECKPOINT RECORD WRITTEN FOR THIS RUN'S
+      *    MODE (SQ OR MQ), SO A RERUN OF THE 120-YEAR BATCH LOOP CAN
+      *    RESUME FROM THE LAST COMPLETED YEAR/INTERVAL INSTEAD OF
+      *    STARTING OVER FROM YEAR 1.
+      ******************************************************************
+       PARA-CHECKPOINT-RESTORE.
+           MOVE 'N' TO WS-RESTART-FOUND-FLAG
+           MOVE 'N' TO WS-CKPT-EOF-FLAG
+           OPEN INPUT RECLOGW
+           IF LK-FS-W = '00'
+            PERFORM UNTIL WS-CKPT-EOF
+             READ RECLOGW
+             AT END
+              MOVE 'Y' TO WS-CKPT-EOF-FLAG
+             NOT AT END
+              IF REC01-CKPT-TAG = 'CKPT' AND
+                 REC01-CKPT-MODE = PARM-DATA(1:2)
+               MOVE 'Y' TO WS-RESTART-FOUND-FLAG
+               MOVE REC01-CKPT-I TO WS-RESTART-I
+               MOVE REC01-CKPT-INTERVAL TO WS-RESTART-INTERVAL
+              END-IF
+             END-READ
+            END-PERFORM
+            CLOSE RECLOGW
+           END-IF
+           EXIT.
+      ******************************************************************
+      *    WRITES ONE CHECKPOINT RECORD TO RECLOGW (ALREADY OPEN
+      *    EXTEND BY THE CALLER) FOR THE YEAR/INTERVAL JUST COMPLETED.
+      ******************************************************************
+       PARA-WRITE-CHECKPOINT.
+           MOVE 'CKPT' TO REC01-CKPT-TAG
+           MOVE PARM-DATA(1:2) TO REC01-CKPT-MODE
+           MOVE WS-CKPT-PROGRESS TO REC01-CKPT-I
+           MOVE WS-RESTART-INTERVAL TO REC01-CKPT-INTERVAL
+           MOVE FUNCTION LENGTH(REC01-CKPT-BODY) TO REC01-CKPT-LEN
+           WRITE REC01-DS-CHECKPOINT
+           END-WRITE.
+           EXIT.
       ******************************************************************    
        PARA-SQL-ERROR-CHECK.
       ******************************************************************
