@@ -24,6 +24,8 @@
        01  SQL-LITERAL8 pic X(130).
        01  SQL-LITERAL9 pic X(130).
        01  SQL-LITERAL10 pic X(130).
+       01  WS-CSR1-EOF-FLAG pic X value 'N'.
+           88 WS-CSR1-EOF    value 'Y'.
        01  SQL-IS-LITERAL pic 9(4) comp-5 value 1.
        01  SQL-IS-INPUT-HVAR pic 9(4) comp-5 value 2.
        01  SQL-CALL-TYPE pic 9(4) comp-5.
@@ -80,10 +82,20 @@
            03 EMPLOYEE-BIRTHDATE-NULL         PIC S9(04)  COMP-5.
            03 EMPLOYEE-SALARY-NULL            PIC S9(04)  COMP-5.
            03 EMPLOYEE-BONUS-NULL             PIC S9(04)  COMP-5.
-           03 EMPLOYEE-COMM-NULL              PIC S9(04)  COMP-5.     
-       
+           03 EMPLOYEE-COMM-NULL              PIC S9(04)  COMP-5.
+
+      *EXEC SQL END DECLARE SECTION END-EXEC
+
+      *> -------------------------------------------
+      *> COBOL HOST VARIABLES FOR TABLE DEPARTMENT, JOINED ON
+      *> EMPLOYEE.WORKDEPT = DEPARTMENT.DEPTNO TO RESOLVE DEPTNAME
+      *> -------------------------------------------
+      *EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01  DCLDEPARTMENT.
+           03 DEPARTMENT-DEPTNAME             PIC X(36).
+       01  DCLDEPARTMENT-NULL.
+           03 DEPARTMENT-DEPTNAME-NULL        PIC S9(04)  COMP-5.
       *EXEC SQL END DECLARE SECTION END-EXEC
-                                             
 
        linkage section.
        01  LS-EMPNO           PIC X(6).
@@ -92,33 +104,98 @@
        *>  from DB2 LUW
        01  LS-SQLCD           PIC S9(9) COMP-5.
        01  LS-FIRST           PIC X(12).
+       01  LS-MIDINIT         PIC X(1).
        01  LS-LAST            PIC X(15).
        01  LS-HIRE            PIC X(10).
        01  LS-SALARY          PIC S9(7)V99 COMP-3.
+       01  LS-WORKDEPT        PIC X(3).
+       01  LS-PHONENO         PIC X(4).
+       01  LS-JOB             PIC X(8).
+       01  LS-EDLEVEL         PIC S9(04) COMP-5.
+       01  LS-SEX             PIC X(1).
+       01  LS-BIRTHDATE       PIC X(10).
+       01  LS-DEPTNAME        PIC X(36).
+       01  LS-BONUS           PIC S9(7)V99 COMP-3.
+       01  LS-COMM            PIC S9(7)V99 COMP-3.
+       01  LS-NEW-SALARY      PIC S9(7)V99 COMP-3.
+       01  LS-NEW-FIRSTNME    PIC X(12).
+       01  LS-NEW-WORKDEPT    PIC X(3).
+       01  LS-UPDATE-SQLCD    PIC S9(9) COMP-5.
+       01  LS-CSR1-ROW-COUNT  PIC S9(4) COMP-5.
+       01  LS-CSR1-TRUNCATED  PIC X(1).
+       01  LS-CSR1-ROWS.
+           05 LS-CSR1-ROW OCCURS 50 TIMES INDEXED BY LS-CSR1-IDX.
+              10 LS-CSR1-FIRST      PIC X(12).
+              10 LS-CSR1-LAST       PIC X(15).
+              10 LS-CSR1-HIRE       PIC X(10).
+              10 LS-CSR1-SALARY     PIC S9(7)V99 COMP-3.
 
        procedure division using ls-empno,
                                 ls-sqlcd,
                                 ls-first,
+                                ls-midinit,
                                 ls-last,
                                 ls-hire,
-                                ls-salary.
+                                ls-salary,
+                                ls-workdept,
+                                ls-phoneno,
+                                ls-job,
+                                ls-edlevel,
+                                ls-sex,
+                                ls-birthdate,
+                                ls-deptname,
+                                ls-bonus,
+                                ls-comm,
+                                ls-new-salary,
+                                ls-new-firstnme,
+                                ls-new-workdept,
+                                ls-update-sqlcd,
+                                ls-csr1-row-count,
+                                ls-csr1-truncated,
+                                ls-csr1-rows.
 
            move ls-empno     to   employee-empno
-           move spaces       to   ls-first ls-last ls-hire
-           move 0            to   ls-salary
+           move spaces       to   ls-first ls-midinit ls-last ls-hire
+           move spaces       to   ls-workdept ls-phoneno ls-job
+           move spaces       to   ls-sex ls-birthdate ls-deptname
+           move 0            to   ls-salary ls-edlevel ls-update-sqlcd
+           move 0            to   ls-bonus ls-comm
+           move 0            to   ls-csr1-row-count
+           move 'N'          to   ls-csr1-truncated
 
-           
-      *EXEC SQL SELECT 
+
+      *EXEC SQL SELECT
       *             A.FIRSTNME
+      *            ,A.MIDINIT
       *            ,A.LASTNAME
       *            ,A.HIREDATE
       *            ,A.SALARY
-      *      INTO 
+      *            ,A.WORKDEPT
+      *            ,A.PHONENO
+      *            ,A.JOB
+      *            ,A.EDLEVEL
+      *            ,A.SEX
+      *            ,A.BIRTHDATE
+      *            ,B.DEPTNAME
+      *            ,A.BONUS
+      *            ,A.COMM
+      *      INTO
       *             :EMPLOYEE-FIRSTNME
+      *            ,:EMPLOYEE-MIDINIT:EMPLOYEE-MIDINIT-NULL
       *            ,:EMPLOYEE-LASTNAME
       *            ,:EMPLOYEE-HIREDATE:EMPLOYEE-HIREDATE-NULL
       *            ,:EMPLOYEE-SALARY:EMPLOYEE-SALARY-NULL
-      *        FROM EMPLOYEE A
+      *            ,:EMPLOYEE-WORKDEPT:EMPLOYEE-WORKDEPT-NULL
+      *            ,:EMPLOYEE-PHONENO:EMPLOYEE-PHONENO-NULL
+      *            ,:EMPLOYEE-JOB:EMPLOYEE-JOB-NULL
+      *            ,:EMPLOYEE-EDLEVEL
+      *            ,:EMPLOYEE-SEX:EMPLOYEE-SEX-NULL
+      *            ,:EMPLOYEE-BIRTHDATE:EMPLOYEE-BIRTHDATE-NULL
+      *            ,:DEPARTMENT-DEPTNAME:DEPARTMENT-DEPTNAME-NULL
+      *            ,:EMPLOYEE-BONUS:EMPLOYEE-BONUS-NULL
+      *            ,:EMPLOYEE-COMM:EMPLOYEE-COMM-NULL
+      *        FROM EMPLOYEE A LEFT OUTER JOIN DEPARTMENT B
+      *          ON A.WORKDEPT = B.DEPTNO
       *       WHERE (A.EMPNO = :EMPLOYEE-EMPNO)
       *     END-EXEC
            CALL "sqlgstrt" USING
@@ -152,9 +229,9 @@
             BY VALUE 0
                      0
 
-           MOVE 2 TO SQL-STMT-ID 
-           MOVE 4 TO SQLDSIZE 
-           MOVE 3 TO SQLDA-ID 
+           MOVE 2 TO SQL-STMT-ID
+           MOVE 14 TO SQLDSIZE
+           MOVE 3 TO SQLDA-ID
 
            CALL "sqlgaloc" USING
                BY VALUE SQLDA-ID 
@@ -178,12 +255,30 @@
             BY VALUE 0
                      0
 
+           MOVE 1 TO SQL-HOST-VAR-LENGTH
+           MOVE 453 TO SQL-DATA-TYPE
+           MOVE 1 TO SQLVAR-INDEX
+           MOVE 3 TO SQLDA-ID
+
+           CALL "sqlgstlv" USING
+            BY VALUE SQLDA-ID
+                     SQLVAR-INDEX
+                     SQL-DATA-TYPE
+                     SQL-HOST-VAR-LENGTH
+            BY REFERENCE EMPLOYEE-MIDINIT
+            OF
+            DCLEMPLOYEE
+                         EMPLOYEE-MIDINIT-NULL
+            OF
+            DCLEMPLOYEE-NULL
+            BY VALUE 0
+
            MOVE 15 TO SQL-HOST-VAR-LENGTH
            MOVE 452 TO SQL-DATA-TYPE
-           MOVE 1 TO SQLVAR-INDEX
+           MOVE 2 TO SQLVAR-INDEX
            MOVE 3 TO SQLDA-ID
 
-           CALL "sqlgstlv" USING 
+           CALL "sqlgstlv" USING
             BY VALUE SQLDA-ID
                      SQLVAR-INDEX
                      SQL-DATA-TYPE
@@ -196,10 +291,10 @@
 
            MOVE 10 TO SQL-HOST-VAR-LENGTH
            MOVE 453 TO SQL-DATA-TYPE
-           MOVE 2 TO SQLVAR-INDEX
+           MOVE 3 TO SQLVAR-INDEX
            MOVE 3 TO SQLDA-ID
 
-           CALL "sqlgstlv" USING 
+           CALL "sqlgstlv" USING
             BY VALUE SQLDA-ID
                      SQLVAR-INDEX
                      SQL-DATA-TYPE
@@ -214,10 +309,10 @@
 
            MOVE 521 TO SQL-HOST-VAR-LENGTH
            MOVE 485 TO SQL-DATA-TYPE
-           MOVE 3 TO SQLVAR-INDEX
+           MOVE 4 TO SQLVAR-INDEX
            MOVE 3 TO SQLDA-ID
 
-           CALL "sqlgstlv" USING 
+           CALL "sqlgstlv" USING
             BY VALUE SQLDA-ID
                      SQLVAR-INDEX
                      SQL-DATA-TYPE
@@ -230,7 +325,167 @@
             DCLEMPLOYEE-NULL
             BY VALUE 0
 
-           MOVE 3 TO SQL-OUTPUT-SQLDA-ID 
+           MOVE 3 TO SQL-HOST-VAR-LENGTH
+           MOVE 453 TO SQL-DATA-TYPE
+           MOVE 5 TO SQLVAR-INDEX
+           MOVE 3 TO SQLDA-ID
+
+           CALL "sqlgstlv" USING
+            BY VALUE SQLDA-ID
+                     SQLVAR-INDEX
+                     SQL-DATA-TYPE
+                     SQL-HOST-VAR-LENGTH
+            BY REFERENCE EMPLOYEE-WORKDEPT
+            OF
+            DCLEMPLOYEE
+                         EMPLOYEE-WORKDEPT-NULL
+            OF
+            DCLEMPLOYEE-NULL
+            BY VALUE 0
+
+           MOVE 4 TO SQL-HOST-VAR-LENGTH
+           MOVE 453 TO SQL-DATA-TYPE
+           MOVE 6 TO SQLVAR-INDEX
+           MOVE 3 TO SQLDA-ID
+
+           CALL "sqlgstlv" USING
+            BY VALUE SQLDA-ID
+                     SQLVAR-INDEX
+                     SQL-DATA-TYPE
+                     SQL-HOST-VAR-LENGTH
+            BY REFERENCE EMPLOYEE-PHONENO
+            OF
+            DCLEMPLOYEE
+                         EMPLOYEE-PHONENO-NULL
+            OF
+            DCLEMPLOYEE-NULL
+            BY VALUE 0
+
+           MOVE 8 TO SQL-HOST-VAR-LENGTH
+           MOVE 453 TO SQL-DATA-TYPE
+           MOVE 7 TO SQLVAR-INDEX
+           MOVE 3 TO SQLDA-ID
+
+           CALL "sqlgstlv" USING
+            BY VALUE SQLDA-ID
+                     SQLVAR-INDEX
+                     SQL-DATA-TYPE
+                     SQL-HOST-VAR-LENGTH
+            BY REFERENCE EMPLOYEE-JOB
+            OF
+            DCLEMPLOYEE
+                         EMPLOYEE-JOB-NULL
+            OF
+            DCLEMPLOYEE-NULL
+            BY VALUE 0
+
+           MOVE 2 TO SQL-HOST-VAR-LENGTH
+           MOVE 500 TO SQL-DATA-TYPE
+           MOVE 8 TO SQLVAR-INDEX
+           MOVE 3 TO SQLDA-ID
+
+           CALL "sqlgstlv" USING
+            BY VALUE SQLDA-ID
+                     SQLVAR-INDEX
+                     SQL-DATA-TYPE
+                     SQL-HOST-VAR-LENGTH
+            BY REFERENCE EMPLOYEE-EDLEVEL
+            OF
+            DCLEMPLOYEE
+            BY VALUE 0
+                     0
+
+           MOVE 1 TO SQL-HOST-VAR-LENGTH
+           MOVE 453 TO SQL-DATA-TYPE
+           MOVE 9 TO SQLVAR-INDEX
+           MOVE 3 TO SQLDA-ID
+
+           CALL "sqlgstlv" USING
+            BY VALUE SQLDA-ID
+                     SQLVAR-INDEX
+                     SQL-DATA-TYPE
+                     SQL-HOST-VAR-LENGTH
+            BY REFERENCE EMPLOYEE-SEX
+            OF
+            DCLEMPLOYEE
+                         EMPLOYEE-SEX-NULL
+            OF
+            DCLEMPLOYEE-NULL
+            BY VALUE 0
+
+           MOVE 10 TO SQL-HOST-VAR-LENGTH
+           MOVE 453 TO SQL-DATA-TYPE
+           MOVE 10 TO SQLVAR-INDEX
+           MOVE 3 TO SQLDA-ID
+
+           CALL "sqlgstlv" USING
+            BY VALUE SQLDA-ID
+                     SQLVAR-INDEX
+                     SQL-DATA-TYPE
+                     SQL-HOST-VAR-LENGTH
+            BY REFERENCE EMPLOYEE-BIRTHDATE
+            OF
+            DCLEMPLOYEE
+                         EMPLOYEE-BIRTHDATE-NULL
+            OF
+            DCLEMPLOYEE-NULL
+            BY VALUE 0
+
+           MOVE 36 TO SQL-HOST-VAR-LENGTH
+           MOVE 453 TO SQL-DATA-TYPE
+           MOVE 11 TO SQLVAR-INDEX
+           MOVE 3 TO SQLDA-ID
+
+           CALL "sqlgstlv" USING
+            BY VALUE SQLDA-ID
+                     SQLVAR-INDEX
+                     SQL-DATA-TYPE
+                     SQL-HOST-VAR-LENGTH
+            BY REFERENCE DEPARTMENT-DEPTNAME
+            OF
+            DCLDEPARTMENT
+                         DEPARTMENT-DEPTNAME-NULL
+            OF
+            DCLDEPARTMENT-NULL
+            BY VALUE 0
+
+           MOVE 521 TO SQL-HOST-VAR-LENGTH
+           MOVE 485 TO SQL-DATA-TYPE
+           MOVE 12 TO SQLVAR-INDEX
+           MOVE 3 TO SQLDA-ID
+
+           CALL "sqlgstlv" USING
+            BY VALUE SQLDA-ID
+                     SQLVAR-INDEX
+                     SQL-DATA-TYPE
+                     SQL-HOST-VAR-LENGTH
+            BY REFERENCE EMPLOYEE-BONUS
+            OF
+            DCLEMPLOYEE
+                         EMPLOYEE-BONUS-NULL
+            OF
+            DCLEMPLOYEE-NULL
+            BY VALUE 0
+
+           MOVE 521 TO SQL-HOST-VAR-LENGTH
+           MOVE 485 TO SQL-DATA-TYPE
+           MOVE 13 TO SQLVAR-INDEX
+           MOVE 3 TO SQLDA-ID
+
+           CALL "sqlgstlv" USING
+            BY VALUE SQLDA-ID
+                     SQLVAR-INDEX
+                     SQL-DATA-TYPE
+                     SQL-HOST-VAR-LENGTH
+            BY REFERENCE EMPLOYEE-COMM
+            OF
+            DCLEMPLOYEE
+                         EMPLOYEE-COMM-NULL
+            OF
+            DCLEMPLOYEE-NULL
+            BY VALUE 0
+
+           MOVE 3 TO SQL-OUTPUT-SQLDA-ID
            MOVE 2 TO SQL-INPUT-SQLDA-ID 
            MOVE 1 TO SQL-SECTIONUMBER 
            MOVE 24 TO SQL-CALL-TYPE 
@@ -250,37 +505,410 @@
            if sqlcode = 0
               move employee-firstnme   to   ls-first
               move employee-lastname   to   ls-last
-              move employee-hiredate   to   ls-hire
-              move employee-salary     to   ls-salary
-           end-if 
+              move employee-edlevel    to   ls-edlevel
+
+              if employee-midinit-null = -1
+                 move spaces              to   ls-midinit
+              else
+                 move employee-midinit   to   ls-midinit
+              end-if
+
+              if employee-hiredate-null = -1
+                 move spaces              to   ls-hire
+              else
+                 move employee-hiredate   to   ls-hire
+              end-if
+
+              if employee-salary-null = -1
+                 move 0                   to   ls-salary
+              else
+                 move employee-salary     to   ls-salary
+              end-if
+
+              if employee-workdept-null = -1
+                 move spaces              to   ls-workdept
+              else
+                 move employee-workdept   to   ls-workdept
+              end-if
+
+              if employee-phoneno-null = -1
+                 move spaces              to   ls-phoneno
+              else
+                 move employee-phoneno    to   ls-phoneno
+              end-if
+
+              if employee-job-null = -1
+                 move spaces              to   ls-job
+              else
+                 move employee-job        to   ls-job
+              end-if
+
+              if employee-sex-null = -1
+                 move spaces              to   ls-sex
+              else
+                 move employee-sex        to   ls-sex
+              end-if
+
+              if employee-birthdate-null = -1
+                 move spaces              to   ls-birthdate
+              else
+                 move employee-birthdate  to   ls-birthdate
+              end-if
+
+              if department-deptname-null = -1
+                 move spaces              to   ls-deptname
+              else
+                 move department-deptname to   ls-deptname
+              end-if
+
+              if employee-bonus-null = -1
+                 move 0                   to   ls-bonus
+              else
+                 move employee-bonus      to   ls-bonus
+              end-if
+
+              if employee-comm-null = -1
+                 move 0                   to   ls-comm
+              else
+                 move employee-comm       to   ls-comm
+              end-if
+           end-if
+
+      *> -----------------------------------------------------------
+      *> UPDATE EMPLOYEE.SALARY/FIRSTNME/WORKDEPT FOR THE CURRENT
+      *> EMPLOYEE-EMPNO. EACH OF LS-NEW-SALARY/LS-NEW-FIRSTNME/
+      *> LS-NEW-WORKDEPT IS INDEPENDENTLY OPTIONAL (ZERO/SPACES MEANS
+      *> "NO UPDATE REQUESTED"), SO A SINGLE CALL MAY RUN ANYWHERE
+      *> FROM ZERO TO ALL THREE UPDATES. LS-UPDATE-SQLCD REPORTS THE
+      *> FIRST NON-ZERO SQLCODE HIT ACROSS THE THREE, NOT THE LAST ONE
+      *> RUN, SO AN EARLIER FAILURE CANNOT BE MASKED BY A LATER
+      *> UPDATE'S SUCCESS.
+      *> -----------------------------------------------------------
+           move 0 to ls-update-sqlcd
+           if ls-new-salary not = 0
+              move ls-new-salary to employee-salary
+
+      *EXEC SQL UPDATE EMPLOYEE A
+      *         SET A.SALARY = :EMPLOYEE-SALARY
+      *       WHERE (A.EMPNO = :EMPLOYEE-EMPNO)
+      *     END-EXEC
+              CALL "sqlgstrt" USING
+                 BY CONTENT SQLA-PROGRAM-ID
+                 BY VALUE 0
+                 BY REFERENCE SQLCA
+
+              MOVE 3 TO SQL-STMT-ID
+              MOVE 2 TO SQLDSIZE
+              MOVE 4 TO SQLDA-ID
+
+              CALL "sqlgaloc" USING
+                  BY VALUE SQLDA-ID
+                           SQLDSIZE
+                           SQL-STMT-ID
+                           0
+
+              MOVE 521 TO SQL-HOST-VAR-LENGTH
+              MOVE 485 TO SQL-DATA-TYPE
+              MOVE 0 TO SQLVAR-INDEX
+              MOVE 4 TO SQLDA-ID
+
+              CALL "sqlgstlv" USING
+               BY VALUE SQLDA-ID
+                        SQLVAR-INDEX
+                        SQL-DATA-TYPE
+                        SQL-HOST-VAR-LENGTH
+               BY REFERENCE EMPLOYEE-SALARY
+               OF
+               DCLEMPLOYEE
+               BY VALUE 0
+                        0
+
+              MOVE 6 TO SQL-HOST-VAR-LENGTH
+              MOVE 452 TO SQL-DATA-TYPE
+              MOVE 1 TO SQLVAR-INDEX
+              MOVE 4 TO SQLDA-ID
+
+              CALL "sqlgstlv" USING
+               BY VALUE SQLDA-ID
+                        SQLVAR-INDEX
+                        SQL-DATA-TYPE
+                        SQL-HOST-VAR-LENGTH
+               BY REFERENCE EMPLOYEE-EMPNO
+               OF
+               DCLEMPLOYEE
+               BY VALUE 0
+                        0
+
+              MOVE 0 TO SQL-OUTPUT-SQLDA-ID
+              MOVE 4 TO SQL-INPUT-SQLDA-ID
+              MOVE 3 TO SQL-SECTIONUMBER
+              MOVE 24 TO SQL-CALL-TYPE
 
-           move "LEE" to  employee-firstnme 
+              CALL "sqlgcall" USING
+               BY VALUE SQL-CALL-TYPE
+                        SQL-SECTIONUMBER
+                        SQL-INPUT-SQLDA-ID
+                        SQL-OUTPUT-SQLDA-ID
+                        0
+
+              CALL "sqlgstop" USING
+               BY VALUE 0
+
+              move sqlcode to ls-update-sqlcd
+           end-if
+
+      *> -----------------------------------------------------------
+      *> UPDATE EMPLOYEE.FIRSTNME FOR THE CURRENT EMPLOYEE-EMPNO.
+      *> LS-NEW-FIRSTNME = SPACES MEANS "NO UPDATE REQUESTED".
+      *> -----------------------------------------------------------
+           if ls-new-firstnme not = spaces
+              move ls-new-firstnme to employee-firstnme
+
+      *EXEC SQL UPDATE EMPLOYEE A
+      *         SET A.FIRSTNME = :EMPLOYEE-FIRSTNME
+      *       WHERE (A.EMPNO = :EMPLOYEE-EMPNO)
+      *     END-EXEC
+              CALL "sqlgstrt" USING
+                 BY CONTENT SQLA-PROGRAM-ID
+                 BY VALUE 0
+                 BY REFERENCE SQLCA
+
+              MOVE 6 TO SQL-STMT-ID
+              MOVE 2 TO SQLDSIZE
+              MOVE 7 TO SQLDA-ID
+
+              CALL "sqlgaloc" USING
+                  BY VALUE SQLDA-ID
+                           SQLDSIZE
+                           SQL-STMT-ID
+                           0
+
+              MOVE 12 TO SQL-HOST-VAR-LENGTH
+              MOVE 452 TO SQL-DATA-TYPE
+              MOVE 0 TO SQLVAR-INDEX
+              MOVE 7 TO SQLDA-ID
+
+              CALL "sqlgstlv" USING
+               BY VALUE SQLDA-ID
+                        SQLVAR-INDEX
+                        SQL-DATA-TYPE
+                        SQL-HOST-VAR-LENGTH
+               BY REFERENCE EMPLOYEE-FIRSTNME
+               OF
+               DCLEMPLOYEE
+               BY VALUE 0
+                        0
+
+              MOVE 6 TO SQL-HOST-VAR-LENGTH
+              MOVE 452 TO SQL-DATA-TYPE
+              MOVE 1 TO SQLVAR-INDEX
+              MOVE 7 TO SQLDA-ID
+
+              CALL "sqlgstlv" USING
+               BY VALUE SQLDA-ID
+                        SQLVAR-INDEX
+                        SQL-DATA-TYPE
+                        SQL-HOST-VAR-LENGTH
+               BY REFERENCE EMPLOYEE-EMPNO
+               OF
+               DCLEMPLOYEE
+               BY VALUE 0
+                        0
+
+              MOVE 0 TO SQL-OUTPUT-SQLDA-ID
+              MOVE 7 TO SQL-INPUT-SQLDA-ID
+              MOVE 4 TO SQL-SECTIONUMBER
+              MOVE 24 TO SQL-CALL-TYPE
 
-           
+              CALL "sqlgcall" USING
+               BY VALUE SQL-CALL-TYPE
+                        SQL-SECTIONUMBER
+                        SQL-INPUT-SQLDA-ID
+                        SQL-OUTPUT-SQLDA-ID
+                        0
+
+              CALL "sqlgstop" USING
+               BY VALUE 0
+
+      *>       DON'T LET A SUCCESSFUL FIRSTNME UPDATE PAPER OVER A
+      *>       SALARY UPDATE THAT ALREADY FAILED ABOVE.
+              if ls-update-sqlcd = 0
+                 move sqlcode to ls-update-sqlcd
+              end-if
+           end-if
+
+      *> -----------------------------------------------------------
+      *> UPDATE EMPLOYEE.WORKDEPT FOR THE CURRENT EMPLOYEE-EMPNO.
+      *> LS-NEW-WORKDEPT = SPACES MEANS "NO UPDATE REQUESTED".
+      *> -----------------------------------------------------------
+           if ls-new-workdept not = spaces
+              move ls-new-workdept to employee-workdept
+
+      *EXEC SQL UPDATE EMPLOYEE A
+      *         SET A.WORKDEPT = :EMPLOYEE-WORKDEPT
+      *       WHERE (A.EMPNO = :EMPLOYEE-EMPNO)
+      *     END-EXEC
+              CALL "sqlgstrt" USING
+                 BY CONTENT SQLA-PROGRAM-ID
+                 BY VALUE 0
+                 BY REFERENCE SQLCA
+
+              MOVE 7 TO SQL-STMT-ID
+              MOVE 2 TO SQLDSIZE
+              MOVE 8 TO SQLDA-ID
+
+              CALL "sqlgaloc" USING
+                  BY VALUE SQLDA-ID
+                           SQLDSIZE
+                           SQL-STMT-ID
+                           0
+
+              MOVE 3 TO SQL-HOST-VAR-LENGTH
+              MOVE 452 TO SQL-DATA-TYPE
+              MOVE 0 TO SQLVAR-INDEX
+              MOVE 8 TO SQLDA-ID
+
+              CALL "sqlgstlv" USING
+               BY VALUE SQLDA-ID
+                        SQLVAR-INDEX
+                        SQL-DATA-TYPE
+                        SQL-HOST-VAR-LENGTH
+               BY REFERENCE EMPLOYEE-WORKDEPT
+               OF
+               DCLEMPLOYEE
+               BY VALUE 0
+                        0
+
+              MOVE 6 TO SQL-HOST-VAR-LENGTH
+              MOVE 452 TO SQL-DATA-TYPE
+              MOVE 1 TO SQLVAR-INDEX
+              MOVE 8 TO SQLDA-ID
+
+              CALL "sqlgstlv" USING
+               BY VALUE SQLDA-ID
+                        SQLVAR-INDEX
+                        SQL-DATA-TYPE
+                        SQL-HOST-VAR-LENGTH
+               BY REFERENCE EMPLOYEE-EMPNO
+               OF
+               DCLEMPLOYEE
+               BY VALUE 0
+                        0
+
+              MOVE 0 TO SQL-OUTPUT-SQLDA-ID
+              MOVE 8 TO SQL-INPUT-SQLDA-ID
+              MOVE 5 TO SQL-SECTIONUMBER
+              MOVE 24 TO SQL-CALL-TYPE
+
+              CALL "sqlgcall" USING
+               BY VALUE SQL-CALL-TYPE
+                        SQL-SECTIONUMBER
+                        SQL-INPUT-SQLDA-ID
+                        SQL-OUTPUT-SQLDA-ID
+                        0
+
+              CALL "sqlgstop" USING
+               BY VALUE 0
+
+      *>       SAME RULE AS THE FIRSTNME BLOCK ABOVE: KEEP THE FIRST
+      *>       FAILURE, NOT THE LAST SQLCODE.
+              if ls-update-sqlcd = 0
+                 move sqlcode to ls-update-sqlcd
+              end-if
+           end-if
+
+
+      *> -----------------------------------------------------------
+      *> CSR1 IS DRIVEN BY LS-EMPNO: BLANK OR '*' MEANS "ALL
+      *> EMPLOYEES", ANY OTHER VALUE FILTERS TO THAT ONE EMPNO.
+      *> -----------------------------------------------------------
       *EXEC SQL declare csr1 cursor for
-      *      SELECT 
+      *      SELECT
       *             A.FIRSTNME
       *            ,A.LASTNAME
       *            ,A.HIREDATE
       *            ,A.SALARY
       *        FROM EMPLOYEE A
+      *       WHERE (:EMPLOYEE-EMPNO = ' ' OR :EMPLOYEE-EMPNO = '*'
+      *              OR A.EMPNO = :EMPLOYEE-EMPNO)
       *     END-EXEC
-                    
 
-          
       *exec sql open csr1 end-exec
            CALL "sqlgstrt" USING
               BY CONTENT SQLA-PROGRAM-ID
               BY VALUE 0
               BY REFERENCE SQLCA
 
-           MOVE 0 TO SQL-OUTPUT-SQLDA-ID 
-           MOVE 0 TO SQL-INPUT-SQLDA-ID 
-           MOVE 2 TO SQL-SECTIONUMBER 
-           MOVE 26 TO SQL-CALL-TYPE 
+           MOVE 5 TO SQL-STMT-ID
+           MOVE 3 TO SQLDSIZE
+           MOVE 6 TO SQLDA-ID
+
+           CALL "sqlgaloc" USING
+               BY VALUE SQLDA-ID
+                        SQLDSIZE
+                        SQL-STMT-ID
+                        0
+
+           MOVE 6 TO SQL-HOST-VAR-LENGTH
+           MOVE 452 TO SQL-DATA-TYPE
+           MOVE 0 TO SQLVAR-INDEX
+           MOVE 6 TO SQLDA-ID
+
+           CALL "sqlgstlv" USING
+            BY VALUE SQLDA-ID
+                     SQLVAR-INDEX
+                     SQL-DATA-TYPE
+                     SQL-HOST-VAR-LENGTH
+            BY REFERENCE EMPLOYEE-EMPNO
+            OF
+            DCLEMPLOYEE
+            BY VALUE 0
+                     0
+
+           MOVE 6 TO SQL-HOST-VAR-LENGTH
+           MOVE 452 TO SQL-DATA-TYPE
+           MOVE 1 TO SQLVAR-INDEX
+           MOVE 6 TO SQLDA-ID
+
+           CALL "sqlgstlv" USING
+            BY VALUE SQLDA-ID
+                     SQLVAR-INDEX
+                     SQL-DATA-TYPE
+                     SQL-HOST-VAR-LENGTH
+            BY REFERENCE EMPLOYEE-EMPNO
+            OF
+            DCLEMPLOYEE
+            BY VALUE 0
+                     0
+
+      *>    THIRD PARAMETER MARKER FOR "A.EMPNO = :EMPLOYEE-EMPNO" -
+      *>    THE CURSOR'S WHERE CLAUSE BINDS :EMPLOYEE-EMPNO THREE
+      *>    TIMES (THE BLANK CHECK, THE '*' CHECK, AND THE EQUALITY),
+      *>    SO THE SQLDA NEEDS THREE SLOTS, ALL POINTING AT THE SAME
+      *>    HOST VARIABLE.
+           MOVE 6 TO SQL-HOST-VAR-LENGTH
+           MOVE 452 TO SQL-DATA-TYPE
+           MOVE 2 TO SQLVAR-INDEX
+           MOVE 6 TO SQLDA-ID
+
+           CALL "sqlgstlv" USING
+            BY VALUE SQLDA-ID
+                     SQLVAR-INDEX
+                     SQL-DATA-TYPE
+                     SQL-HOST-VAR-LENGTH
+            BY REFERENCE EMPLOYEE-EMPNO
+            OF
+            DCLEMPLOYEE
+            BY VALUE 0
+                     0
+
+           MOVE 0 TO SQL-OUTPUT-SQLDA-ID
+           MOVE 6 TO SQL-INPUT-SQLDA-ID
+           MOVE 2 TO SQL-SECTIONUMBER
+           MOVE 26 TO SQL-CALL-TYPE
 
            CALL "sqlgcall" USING
-            BY VALUE SQL-CALL-TYPE 
+            BY VALUE SQL-CALL-TYPE
                      SQL-SECTIONUMBER
                      SQL-INPUT-SQLDA-ID
                      SQL-OUTPUT-SQLDA-ID
@@ -288,7 +916,154 @@
 
            CALL "sqlgstop" USING
             BY VALUE 0
-                                               
+
+
+      *> -----------------------------------------------------------
+      *> FETCH LOOP FOR CSR1, ONE ROW AT A TIME UNTIL SQLCODE = 100
+      *> (NOT FOUND). SQLDA-ID 5 IS THE OUTPUT SQLDA FOR THE FETCH,
+      *> BOUND TO THE SAME FOUR HOST VARIABLES AS THE CURSOR'S
+      *> SELECT LIST.
+      *> -----------------------------------------------------------
+           MOVE 4 TO SQL-STMT-ID
+           MOVE 4 TO SQLDSIZE
+           MOVE 5 TO SQLDA-ID
+
+           CALL "sqlgaloc" USING
+               BY VALUE SQLDA-ID
+                        SQLDSIZE
+                        SQL-STMT-ID
+                        0
+
+           MOVE 12 TO SQL-HOST-VAR-LENGTH
+           MOVE 452 TO SQL-DATA-TYPE
+           MOVE 0 TO SQLVAR-INDEX
+           MOVE 5 TO SQLDA-ID
+
+           CALL "sqlgstlv" USING
+            BY VALUE SQLDA-ID
+                     SQLVAR-INDEX
+                     SQL-DATA-TYPE
+                     SQL-HOST-VAR-LENGTH
+            BY REFERENCE EMPLOYEE-FIRSTNME
+            OF
+            DCLEMPLOYEE
+            BY VALUE 0
+                     0
+
+           MOVE 15 TO SQL-HOST-VAR-LENGTH
+           MOVE 452 TO SQL-DATA-TYPE
+           MOVE 1 TO SQLVAR-INDEX
+           MOVE 5 TO SQLDA-ID
+
+           CALL "sqlgstlv" USING
+            BY VALUE SQLDA-ID
+                     SQLVAR-INDEX
+                     SQL-DATA-TYPE
+                     SQL-HOST-VAR-LENGTH
+            BY REFERENCE EMPLOYEE-LASTNAME
+            OF
+            DCLEMPLOYEE
+            BY VALUE 0
+                     0
+
+           MOVE 10 TO SQL-HOST-VAR-LENGTH
+           MOVE 453 TO SQL-DATA-TYPE
+           MOVE 2 TO SQLVAR-INDEX
+           MOVE 5 TO SQLDA-ID
+
+           CALL "sqlgstlv" USING
+            BY VALUE SQLDA-ID
+                     SQLVAR-INDEX
+                     SQL-DATA-TYPE
+                     SQL-HOST-VAR-LENGTH
+            BY REFERENCE EMPLOYEE-HIREDATE
+            OF
+            DCLEMPLOYEE
+                         EMPLOYEE-HIREDATE-NULL
+            OF
+            DCLEMPLOYEE-NULL
+            BY VALUE 0
+
+           MOVE 521 TO SQL-HOST-VAR-LENGTH
+           MOVE 485 TO SQL-DATA-TYPE
+           MOVE 3 TO SQLVAR-INDEX
+           MOVE 5 TO SQLDA-ID
+
+           CALL "sqlgstlv" USING
+            BY VALUE SQLDA-ID
+                     SQLVAR-INDEX
+                     SQL-DATA-TYPE
+                     SQL-HOST-VAR-LENGTH
+            BY REFERENCE EMPLOYEE-SALARY
+            OF
+            DCLEMPLOYEE
+                         EMPLOYEE-SALARY-NULL
+            OF
+            DCLEMPLOYEE-NULL
+            BY VALUE 0
+
+           MOVE 'N' TO WS-CSR1-EOF-FLAG
+           PERFORM UNTIL WS-CSR1-EOF
+
+      *exec sql fetch csr1 into
+      *        :EMPLOYEE-FIRSTNME, :EMPLOYEE-LASTNAME,
+      *        :EMPLOYEE-HIREDATE:EMPLOYEE-HIREDATE-NULL,
+      *        :EMPLOYEE-SALARY:EMPLOYEE-SALARY-NULL
+      *     end-exec
+              MOVE 5 TO SQL-OUTPUT-SQLDA-ID
+              MOVE 0 TO SQL-INPUT-SQLDA-ID
+              MOVE 2 TO SQL-SECTIONUMBER
+              MOVE 27 TO SQL-CALL-TYPE
+
+              CALL "sqlgcall" USING
+               BY VALUE SQL-CALL-TYPE
+                        SQL-SECTIONUMBER
+                        SQL-INPUT-SQLDA-ID
+                        SQL-OUTPUT-SQLDA-ID
+                        0
+
+              IF SQLCODE = 100
+                 MOVE 'Y' TO WS-CSR1-EOF-FLAG
+              ELSE
+                 IF LS-CSR1-ROW-COUNT < 50
+                    ADD 1 TO LS-CSR1-ROW-COUNT
+                    SET LS-CSR1-IDX TO LS-CSR1-ROW-COUNT
+                    MOVE EMPLOYEE-FIRSTNME
+                      TO LS-CSR1-FIRST(LS-CSR1-IDX)
+                    MOVE EMPLOYEE-LASTNAME
+                      TO LS-CSR1-LAST(LS-CSR1-IDX)
+                    MOVE EMPLOYEE-HIREDATE
+                      TO LS-CSR1-HIRE(LS-CSR1-IDX)
+                    MOVE EMPLOYEE-SALARY
+                      TO LS-CSR1-SALARY(LS-CSR1-IDX)
+                 ELSE
+      *>             TABLE IS FULL BUT CSR1 HAD MORE ROWS LEFT TO
+      *>             FETCH - FLAG IT FOR THE CALLER RATHER THAN
+      *>             SILENTLY DROPPING THE REMAINDER (SAME CONVENTION
+      *>             AS THE TABLE-FULL CASE IN SAMPLE.CBL'S
+      *>             ITEM-MASTER).
+                    MOVE 'Y' TO LS-CSR1-TRUNCATED
+                    MOVE 'Y' TO WS-CSR1-EOF-FLAG
+                 END-IF
+              END-IF
+           END-PERFORM
+
+      *exec sql close csr1 end-exec
+           MOVE 0 TO SQL-OUTPUT-SQLDA-ID
+           MOVE 0 TO SQL-INPUT-SQLDA-ID
+           MOVE 2 TO SQL-SECTIONUMBER
+           MOVE 28 TO SQL-CALL-TYPE
+
+           CALL "sqlgcall" USING
+            BY VALUE SQL-CALL-TYPE
+                     SQL-SECTIONUMBER
+                     SQL-INPUT-SQLDA-ID
+                     SQL-OUTPUT-SQLDA-ID
+                     0
+
+           CALL "sqlgstop" USING
+            BY VALUE 0
+
           goback.
 
        end program db2sp.
\ No newline at end of file
