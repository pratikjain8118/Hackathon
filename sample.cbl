@@ -1,44 +1,270 @@
 IDENTIFICATION DIVISION.
 PROGRAM-ID. InventoryManagement.
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT TransactionFile ASSIGN TO "TRANFILE"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-Transaction-Status.
+
+    SELECT AuditFile ASSIGN TO "AUDITLOG"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-Audit-Status.
+
+    SELECT BackOrderFile ASSIGN TO "BACKORDER"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-BackOrder-Status.
+
 DATA DIVISION.
+FILE SECTION.
+FD  TransactionFile.
+01  Transaction-Record.
+    05 Trans-Item-Code          PIC 9(5).
+    05 Trans-Item-Name          PIC X(30).
+    05 Trans-Item-Quantity      PIC 9(5).
+    05 Trans-Item-Reorder-Level PIC 9(5).
+
+FD  AuditFile.
+01  Audit-Record            PIC X(120).
+
+FD  BackOrderFile.
+01  BackOrder-Record        PIC X(80).
+
 WORKING-STORAGE SECTION.
-  01 Item-Record.
-    05 Item-Code      PIC 9(5).
-    05 Item-Name      PIC X(30).
-    05 Item-Quantity  PIC 9(5).
+*> Item-Entry is the in-memory item master, replacing the old single
+*> Item-Record group so PROCESS-INVENTORY can hold more than one item.
+  01 Item-Master.
+    05 Item-Entry OCCURS 500 TIMES INDEXED BY Item-Idx.
+       10 Item-Code          PIC 9(5).
+       10 Item-Name          PIC X(30).
+       10 Item-Quantity      PIC 9(5).
+       10 Item-Reorder-Level PIC 9(5).
+
+  01 Item-Used-Count          PIC 9(4) COMP VALUE 0.
+  01 WS-Found-Idx              PIC 9(4) COMP VALUE 0.
+  01 WS-Old-Quantity           PIC 9(5).
+  01 WS-New-Quantity           PIC 9(5).
+
   01 Error-Message    PIC X(50).
   01 Inventory-Limit  PIC 9(5) VALUE 1000.
 
+  01 WS-Add-Failed-Flag       PIC X VALUE 'N'.
+     88 WS-Add-Failed        VALUE 'Y'.
+
+  01 WS-Run-Mode              PIC X VALUE SPACE.
+     88 WS-Run-Mode-Batch    VALUE 'B'.
+
+  01 WS-Entry-Item-Code          PIC 9(5).
+  01 WS-Entry-Item-Name          PIC X(30).
+  01 WS-Entry-Item-Quantity      PIC 9(5).
+  01 WS-Entry-Item-Reorder-Level PIC 9(5).
+  01 WS-More-Entries-Flag     PIC X VALUE 'Y'.
+     88 WS-More-Entries      VALUE 'Y'.
+
+  01 WS-Transaction-Status    PIC XX.
+  01 WS-Transaction-EOF-Flag  PIC X VALUE 'N'.
+     88 WS-Transaction-EOF   VALUE 'Y'.
+
+  01 WS-Audit-Status          PIC XX.
+  01 WS-BackOrder-Status      PIC XX.
+
+  01 WS-Current-YYYYMMDD      PIC 9(8).
+
 PROCEDURE DIVISION.
 MAIN-LOGIC.
     DISPLAY "Welcome to the Inventory Management System!".
-    PERFORM INPUT-ITEM-DETAILS.
-    PERFORM PROCESS-INVENTORY.
+    DISPLAY "Select mode - (I)nteractive or (B)atch: ".
+    ACCEPT WS-Run-Mode.
+
+    OPEN EXTEND AuditFile.
+    IF WS-Audit-Status = "35"
+        CLOSE AuditFile
+        OPEN OUTPUT AuditFile
+    END-IF.
+
+    OPEN EXTEND BackOrderFile.
+    IF WS-BackOrder-Status = "35"
+        CLOSE BackOrderFile
+        OPEN OUTPUT BackOrderFile
+    END-IF.
+
+    IF WS-Run-Mode-Batch
+        PERFORM BATCH-LOAD-TRANSACTIONS
+    ELSE
+        PERFORM INTERACTIVE-ENTRY-LOOP
+    END-IF.
+
+    CLOSE AuditFile.
+    CLOSE BackOrderFile.
+
     PERFORM DISPLAY-INVENTORY.
+    PERFORM DISPLAY-REORDER-REPORT.
     STOP RUN.
 
+INTERACTIVE-ENTRY-LOOP.
+    PERFORM UNTIL NOT WS-More-Entries
+        PERFORM INPUT-ITEM-DETAILS
+        IF WS-Entry-Item-Code = ZERO
+            MOVE 'N' TO WS-More-Entries-Flag
+        ELSE
+            PERFORM PROCESS-INVENTORY
+        END-IF
+    END-PERFORM.
+
+BATCH-LOAD-TRANSACTIONS.
+    OPEN INPUT TransactionFile.
+    IF WS-Transaction-Status NOT = "00"
+        DISPLAY "WARNING: Cannot open transaction file, status="
+            WS-Transaction-Status
+    ELSE
+        PERFORM READ-TRANSACTION-RECORD
+        PERFORM UNTIL WS-Transaction-EOF
+            MOVE Trans-Item-Code          TO WS-Entry-Item-Code
+            MOVE Trans-Item-Name          TO WS-Entry-Item-Name
+            MOVE Trans-Item-Quantity      TO WS-Entry-Item-Quantity
+            MOVE Trans-Item-Reorder-Level TO WS-Entry-Item-Reorder-Level
+            PERFORM PROCESS-INVENTORY
+            PERFORM READ-TRANSACTION-RECORD
+        END-PERFORM
+        CLOSE TransactionFile
+    END-IF.
+
+READ-TRANSACTION-RECORD.
+    READ TransactionFile
+        AT END
+            MOVE 'Y' TO WS-Transaction-EOF-Flag
+    END-READ.
+
 INPUT-ITEM-DETAILS.
-    DISPLAY "Enter Item Code: ".
-    ACCEPT Item-Code.
-    DISPLAY "Enter Item Name: ".
-    ACCEPT Item-Name.
-    DISPLAY "Enter Item Quantity: ".
-    ACCEPT Item-Quantity.
+    DISPLAY "Enter Item Code (0 to finish): ".
+    ACCEPT WS-Entry-Item-Code.
+    IF WS-Entry-Item-Code NOT = ZERO
+        DISPLAY "Enter Item Name: "
+        ACCEPT WS-Entry-Item-Name
+        DISPLAY "Enter Item Quantity: "
+        ACCEPT WS-Entry-Item-Quantity
+        DISPLAY "Enter Reorder Level: "
+        ACCEPT WS-Entry-Item-Reorder-Level
+    END-IF.
+
+FIND-ITEM-BY-CODE.
+    MOVE ZERO TO WS-Found-Idx.
+    PERFORM VARYING Item-Idx FROM 1 BY 1
+            UNTIL Item-Idx > Item-Used-Count
+        IF Item-Code(Item-Idx) = WS-Entry-Item-Code
+            SET WS-Found-Idx TO Item-Idx
+            SET Item-Idx TO Item-Used-Count
+        END-IF
+    END-PERFORM.
 
 PROCESS-INVENTORY.
-    IF Item-Quantity > Inventory-Limit
+    PERFORM FIND-ITEM-BY-CODE.
+
+    IF WS-Found-Idx NOT = ZERO
+        MOVE Item-Quantity(WS-Found-Idx) TO WS-Old-Quantity
+    ELSE
+        MOVE ZERO TO WS-Old-Quantity
+    END-IF.
+
+    IF WS-Entry-Item-Quantity > Inventory-Limit
         MOVE "Inventory limit exceeded! Cannot add item." TO Error-Message
         DISPLAY Error-Message
+        PERFORM WRITE-BACK-ORDER-RECORD
+        PERFORM WRITE-AUDIT-RECORD-REJECTED
+    ELSE
+        IF WS-Found-Idx = ZERO
+            PERFORM ADD-NEW-ITEM-ENTRY
+            IF WS-Add-Failed
+                MOVE "Item master is full. Cannot add item." TO Error-Message
+                DISPLAY Error-Message
+                PERFORM WRITE-AUDIT-RECORD-REJECTED
+            ELSE
+                DISPLAY "Item added to inventory successfully!"
+                PERFORM WRITE-AUDIT-RECORD-SUCCESS
+            END-IF
+        ELSE
+            ADD WS-Entry-Item-Quantity TO Item-Quantity(WS-Found-Idx)
+            MOVE Item-Quantity(WS-Found-Idx) TO WS-New-Quantity
+            IF WS-Entry-Item-Reorder-Level NOT = ZERO
+                MOVE WS-Entry-Item-Reorder-Level
+                    TO Item-Reorder-Level(WS-Found-Idx)
+            END-IF
+            DISPLAY "Item added to inventory successfully!"
+            PERFORM WRITE-AUDIT-RECORD-SUCCESS
+        END-IF
+    END-IF.
+
+ADD-NEW-ITEM-ENTRY.
+    MOVE 'N' TO WS-Add-Failed-Flag.
+    IF Item-Used-Count >= 500
+        DISPLAY "WARNING: Item master is full, cannot add new item."
+        MOVE 'Y' TO WS-Add-Failed-Flag
     ELSE
-        ADD Item-Quantity TO Item-Record(Item-Code)
-        DISPLAY "Item added to inventory successfully!"
+        ADD 1 TO Item-Used-Count
+        SET Item-Idx TO Item-Used-Count
+        MOVE WS-Entry-Item-Code     TO Item-Code(Item-Idx)
+        MOVE WS-Entry-Item-Name     TO Item-Name(Item-Idx)
+        MOVE WS-Entry-Item-Quantity TO Item-Quantity(Item-Idx)
+        MOVE WS-Entry-Item-Reorder-Level TO Item-Reorder-Level(Item-Idx)
+        MOVE WS-Entry-Item-Quantity TO WS-New-Quantity
     END-IF.
 
+WRITE-AUDIT-RECORD-SUCCESS.
+    MOVE SPACES TO Audit-Record.
+    ACCEPT WS-Current-YYYYMMDD FROM DATE YYYYMMDD.
+    STRING "ADD  ITEM=" WS-Entry-Item-Code
+           " OLD-QTY=" WS-Old-Quantity
+           " NEW-QTY=" WS-New-Quantity
+           " DATE="    WS-Current-YYYYMMDD
+        DELIMITED BY SIZE INTO Audit-Record
+    END-STRING.
+    WRITE Audit-Record.
+
+WRITE-AUDIT-RECORD-REJECTED.
+    MOVE SPACES TO Audit-Record.
+    ACCEPT WS-Current-YYYYMMDD FROM DATE YYYYMMDD.
+    STRING "REJECT ITEM=" WS-Entry-Item-Code
+           " OLD-QTY="    WS-Old-Quantity
+           " REQ-QTY="    WS-Entry-Item-Quantity
+           " REASON="     Error-Message
+           " DATE="       WS-Current-YYYYMMDD
+        DELIMITED BY SIZE INTO Audit-Record
+    END-STRING.
+    WRITE Audit-Record.
+
+WRITE-BACK-ORDER-RECORD.
+    MOVE SPACES TO BackOrder-Record.
+    ACCEPT WS-Current-YYYYMMDD FROM DATE YYYYMMDD.
+    SUBTRACT Inventory-Limit FROM WS-Entry-Item-Quantity
+        GIVING WS-New-Quantity.
+    STRING "ITEM="     WS-Entry-Item-Code
+           " REQ-QTY="  WS-Entry-Item-Quantity
+           " EXCESS="   WS-New-Quantity
+           " DATE="     WS-Current-YYYYMMDD
+        DELIMITED BY SIZE INTO BackOrder-Record
+    END-STRING.
+    WRITE BackOrder-Record.
+
 DISPLAY-INVENTORY.
     DISPLAY "Current Inventory:".
     DISPLAY "Item Code    Item Name                     Quantity".
-    PERFORM VARYING Item-Code FROM 1 BY 1 UNTIL Item-Code > 99999
-        IF Item-Record(Item-Code) NOT = 0
-            DISPLAY Item-Code "          " Item-Name(Item-Code) "          " Item-Record(Item-Code)
+    PERFORM VARYING Item-Idx FROM 1 BY 1 UNTIL Item-Idx > Item-Used-Count
+        IF Item-Quantity(Item-Idx) NOT = 0
+            DISPLAY Item-Code(Item-Idx) "          "
+                    Item-Name(Item-Idx) "          "
+                    Item-Quantity(Item-Idx)
+        END-IF
+    END-PERFORM.
+
+DISPLAY-REORDER-REPORT.
+    DISPLAY " ".
+    DISPLAY "Items Needing Reorder:".
+    DISPLAY "Item Code    Item Name                     Quantity  Reorder-Level".
+    PERFORM VARYING Item-Idx FROM 1 BY 1 UNTIL Item-Idx > Item-Used-Count
+        IF Item-Quantity(Item-Idx) < Item-Reorder-Level(Item-Idx)
+            DISPLAY Item-Code(Item-Idx) "          "
+                    Item-Name(Item-Idx) "          "
+                    Item-Quantity(Item-Idx) "          "
+                    Item-Reorder-Level(Item-Idx)
         END-IF
     END-PERFORM.
