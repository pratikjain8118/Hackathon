@@ -3,75 +3,595 @@ PROGRAM-ID. PayrollSystem.
 AUTHOR. YourName.
 DATE-WRITTEN. TodaysDate.
 
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT EmployeeFile ASSIGN TO "EMPFILE"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-Employee-Status.
+
+    SELECT RejectFile ASSIGN TO "PAYREJECT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-Reject-Status.
+
+    SELECT PaycheckReportFile ASSIGN TO "PAYREPORT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-Report-Status.
+
+    SELECT YTDMasterInFile ASSIGN TO "YTDMASTIN"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-YTD-In-Status.
+
+    SELECT YTDMasterOutFile ASSIGN TO "YTDMASTOUT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-YTD-Out-Status.
+
+    SELECT GLExtractFile ASSIGN TO "GLEXTRACT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-GL-Status.
+
 DATA DIVISION.
+FILE SECTION.
+FD EmployeeFile.
+01 EmployeeFile-Record.
+   05 Employee-Name-FD     PIC X(50).
+   05 Employee-ID-FD       PIC 9(6).
+   05 Hours-Worked-FD      PIC 9(5).
+   05 Hourly-Rate-FD       PIC 9(5)V99.
+   05 Employee-Dept-FD     PIC X(4).
+
+FD RejectFile.
+01 RejectRecord.
+   05 Reject-Raw-Data  PIC X(100).
+   05 FILLER           PIC X(3) VALUE " - ".
+   05 Reject-Reason    PIC X(40).
+
+FD PaycheckReportFile.
+01 PaycheckReportRecord  PIC X(132).
+
+FD YTDMasterInFile.
+01 YTDMasterIn-Record.
+   05 YTD-In-Employee-ID  PIC 9(6).
+   05 FILLER              PIC X(1) VALUE ",".
+   05 YTD-In-Gross        PIC 9(9)V99.
+   05 FILLER              PIC X(1) VALUE ",".
+   05 YTD-In-Tax          PIC 9(9)V99.
+   05 FILLER              PIC X(1) VALUE ",".
+   05 YTD-In-Net          PIC 9(9)V99.
+
+FD YTDMasterOutFile.
+01 YTDMasterOut-Record.
+   05 YTD-Out-Employee-ID  PIC 9(6).
+   05 FILLER               PIC X(1) VALUE ",".
+   05 YTD-Out-Gross        PIC 9(9)V99.
+   05 FILLER               PIC X(1) VALUE ",".
+   05 YTD-Out-Tax          PIC 9(9)V99.
+   05 FILLER               PIC X(1) VALUE ",".
+   05 YTD-Out-Net          PIC 9(9)V99.
+
+FD GLExtractFile.
+01 GLExtractRecord  PIC X(132).
+
 WORKING-STORAGE SECTION.
 01 Employee-Record.
    05 Employee-Name        PIC X(50).
    05 Employee-ID          PIC 9(6).
    05 Hours-Worked         PIC 9(5).
    05 Hourly-Rate          PIC 9(5)V99.
+   05 Employee-Dept        PIC X(4).
    05 Gross-Pay            PIC 9(8)V99.
-   
-01 Total-Gross-Pay         PIC 9(10)V99.
+   05 Federal-Withholding-Tax PIC 9(8)V99.
+   05 State-Withholding-Tax   PIC 9(8)V99.
+
+01 Total-Gross-Pay         PIC 9(10)V99 VALUE 0.
 01 Employee-Count          PIC 9(5) VALUE 0.
 
 01 ErrorMessage            PIC X(100).
-   
+
 01 EOF-Flag                PIC X(1) VALUE 'N'.
+   88 Employee-EOF        VALUE 'Y'.
 
-FILE SECTION.
-FD EmployeeFile.
-01 EmployeeFile-Record.
-   05 Employee-Name-FD     PIC X(50).
-   05 Employee-ID-FD       PIC 9(6).
-   05 Hours-Worked-FD      PIC 9(5).
-   05 Hourly-Rate-FD       PIC 9(5)V99.
+01 WS-Employee-Status       PIC XX.
+01 WS-Reject-Status         PIC XX.
+01 WS-Report-Status         PIC XX.
+01 WS-YTD-In-Status         PIC XX.
+01 WS-YTD-Out-Status        PIC XX.
+01 WS-GL-Status             PIC XX.
+
+01 WS-YTD-In-EOF-Flag       PIC X VALUE 'N'.
+   88 WS-YTD-In-EOF        VALUE 'Y'.
 
-WORKING-STORAGE SECTION.
 01 WS-Employee-Record       PIC X(100).
 01 WS-Hours-Worked          PIC 9(5).
 01 WS-Hourly-Rate           PIC 9(5)V99.
+01 WS-Field-Count           PIC 9.
+01 WS-Unstring-Overflow-Flag PIC X VALUE 'N'.
+   88 WS-Unstring-Overflow  VALUE 'Y'.
+
+*> Switch guarding every pay calculation on a clean UNSTRING of the
+*> comma-delimited input record.
+01 WS-Valid-Flag            PIC X VALUE 'Y'.
+   88 WS-Record-Valid      VALUE 'Y'.
+
+01 WS-Regular-Hours-Limit   PIC 9(5) VALUE 40.
+01 WS-Max-Hours-Limit       PIC 9(5) VALUE 168.
+01 WS-Overtime-Factor       PIC 9V99 VALUE 1.50.
+
+01 WS-Regular-Hours         PIC 9(5).
+01 WS-Overtime-Hours        PIC 9(5).
+01 WS-Regular-Pay           PIC 9(8)V99.
+01 WS-Overtime-Pay          PIC 9(8)V99.
+
+*> Graduated withholding-tax brackets, Federal and State computed
+*> separately and then summed into the combined figure the rest of
+*> the program (YTD master, reports, GL extract) already works with.
+01 WS-Federal-Tax-Rate      PIC 9V999.
+01 WS-State-Tax-Rate        PIC 9V999.
+01 Withholding-Tax          PIC 9(8)V99.
+01 Net-Pay                  PIC 9(8)V99.
+
+01 Total-Overtime-Pay       PIC 9(10)V99 VALUE 0.
+01 Total-Withholding-Tax    PIC 9(10)V99 VALUE 0.
+01 Total-Net-Pay            PIC 9(10)V99 VALUE 0.
+
+*> Year-to-date master, loaded into a table and rewritten once at the
+*> end of the run, the same way InventoryManagement keeps its item
+*> master in Item-Master rather than an indexed file.
+01 YTD-Master.
+   05 YTD-Entry OCCURS 500 TIMES INDEXED BY YTD-Idx.
+      10 YTD-Employee-ID  PIC 9(6).
+      10 YTD-Gross        PIC 9(9)V99.
+      10 YTD-Tax          PIC 9(9)V99.
+      10 YTD-Net          PIC 9(9)V99.
+
+01 YTD-Used-Count           PIC 9(4) COMP VALUE 0.
+01 WS-YTD-Found-Idx         PIC 9(4) COMP VALUE 0.
+
+*> Per-department general-ledger accumulators, rolled into one summary
+*> trio of lines per department at the end of the run rather than a
+*> trio per employee.
+01 GL-Dept-Totals.
+   05 GL-Dept-Entry OCCURS 50 TIMES INDEXED BY GL-Dept-Idx.
+      10 GL-Dept-Code    PIC X(4).
+      10 GL-Dept-Gross   PIC 9(10)V99.
+      10 GL-Dept-Tax     PIC 9(10)V99.
+      10 GL-Dept-Net     PIC 9(10)V99.
+
+01 GL-Dept-Used-Count       PIC 9(4) COMP VALUE 0.
+01 WS-GL-Dept-Found-Idx     PIC 9(4) COMP VALUE 0.
+
+01 WS-Current-YYYYMMDD      PIC 9(8).
+
+*> Paycheck report pagination.
+01 WS-Report-Page-Number    PIC 9(3) VALUE 0.
+01 WS-Report-Line-Count     PIC 9(3) VALUE 99.
+01 WS-Lines-Per-Page        PIC 9(3) VALUE 20.
 
 PROCEDURE DIVISION.
 MAIN-PARAGRAPH.
-    OPEN INPUT EmployeeFile
+    OPEN INPUT EmployeeFile.
+    IF WS-Employee-Status NOT = "00"
+        DISPLAY "ERROR: CANNOT OPEN EMPFILE, STATUS=" WS-Employee-Status
+        STOP RUN
+    END-IF.
+
+    OPEN OUTPUT RejectFile.
+    IF WS-Reject-Status NOT = "00"
+        DISPLAY "ERROR: CANNOT OPEN PAYREJECT, STATUS=" WS-Reject-Status
+        STOP RUN
+    END-IF.
+
+    OPEN OUTPUT PaycheckReportFile.
+    IF WS-Report-Status NOT = "00"
+        DISPLAY "ERROR: CANNOT OPEN PAYREPORT, STATUS=" WS-Report-Status
+        STOP RUN
+    END-IF.
+
+    OPEN OUTPUT GLExtractFile.
+    IF WS-GL-Status NOT = "00"
+        DISPLAY "ERROR: CANNOT OPEN GLEXTRACT, STATUS=" WS-GL-Status
+        STOP RUN
+    END-IF.
+
+    PERFORM LOAD-YTD-MASTER.
+
     PERFORM READ-EMPLOYEE-RECORD
-    PERFORM CALCULATE-GROSS-PAY
-    PERFORM DISPLAY-PAYROLL-REPORT
-    CLOSE EmployeeFile
+    PERFORM UNTIL Employee-EOF
+        PERFORM PROCESS-EMPLOYEE-RECORD
+        PERFORM READ-EMPLOYEE-RECORD
+    END-PERFORM.
+
+    PERFORM WRITE-GL-SUMMARY-RECORDS.
+    PERFORM WRITE-PAYCHECK-SUMMARY-RECORD.
+
+    CLOSE EmployeeFile.
+    CLOSE RejectFile.
+    CLOSE PaycheckReportFile.
+    CLOSE GLExtractFile.
+
+    PERFORM SAVE-YTD-MASTER.
+
     STOP RUN.
 
 READ-EMPLOYEE-RECORD.
     READ EmployeeFile
         AT END
             MOVE 'Y' TO EOF-Flag
-        NOT AT END
-            PERFORM PROCESS-EMPLOYEE-RECORD.
+    END-READ.
 
 PROCESS-EMPLOYEE-RECORD.
-    MOVE EmployeeFile-Record TO WS-Employee-Record
-    UNSTRING WS-Employee-Record DELIMITED BY ',' INTO
-        Employee-Name
-        Employee-ID-FD
-        Hours-Worked-FD
-        Hourly-Rate-FD
-    MOVE Employee-ID-FD TO Employee-ID
-    MOVE Hours-Worked-FD TO WS-Hours-Worked
-    MOVE Hourly-Rate-FD TO WS-Hourly-Rate.
+    MOVE EmployeeFile-Record TO WS-Employee-Record.
+    MOVE 0   TO WS-Field-Count.
+    MOVE 'N' TO WS-Unstring-Overflow-Flag.
+    UNSTRING WS-Employee-Record DELIMITED BY ','
+        INTO Employee-Name
+             Employee-ID-FD
+             Hours-Worked-FD
+             Hourly-Rate-FD
+             Employee-Dept-FD
+        TALLYING IN WS-Field-Count
+        ON OVERFLOW
+            MOVE 'Y' TO WS-Unstring-Overflow-Flag
+    END-UNSTRING.
+
+    MOVE Employee-ID-FD   TO Employee-ID
+    MOVE Hours-Worked-FD  TO WS-Hours-Worked
+    MOVE Hourly-Rate-FD   TO WS-Hourly-Rate.
+    MOVE WS-Hours-Worked  TO Hours-Worked
+    MOVE WS-Hourly-Rate   TO Hourly-Rate.
+    MOVE Employee-Dept-FD TO Employee-Dept.
+
+    PERFORM VALIDATE-EMPLOYEE-RECORD.
+
+    IF WS-Record-Valid
+        PERFORM CALCULATE-GROSS-PAY
+        PERFORM CALCULATE-WITHHOLDING-TAX
+        PERFORM UPDATE-YTD-MASTER
+        PERFORM WRITE-PAYCHECK-REPORT-RECORD
+        PERFORM ACCUMULATE-GL-DEPT-TOTALS
+        PERFORM ACCUMULATE-PAYROLL-TOTALS
+    ELSE
+        PERFORM WRITE-REJECT-RECORD
+    END-IF.
+
+*> The UNSTRING above has no way to signal a bad input record on its
+*> own, so the field count and every target field are checked before
+*> anything downstream trusts them to drive a pay calculation.
+VALIDATE-EMPLOYEE-RECORD.
+    MOVE 'Y' TO WS-Valid-Flag
+    MOVE SPACES TO ErrorMessage
+
+    IF WS-Unstring-Overflow
+        MOVE 'N' TO WS-Valid-Flag
+        MOVE "RECORD HAS MORE THAN FIVE FIELDS" TO ErrorMessage
+    ELSE
+    IF WS-Field-Count < 5
+        MOVE 'N' TO WS-Valid-Flag
+        MOVE "RECORD HAS MISSING FIELDS" TO ErrorMessage
+    ELSE
+        IF Employee-Name = SPACES
+            MOVE 'N' TO WS-Valid-Flag
+            MOVE "EMPLOYEE NAME IS BLANK" TO ErrorMessage
+        ELSE
+            IF Employee-ID-FD NOT NUMERIC OR Employee-ID = ZERO
+                MOVE 'N' TO WS-Valid-Flag
+                MOVE "EMPLOYEE ID IS NOT A VALID NUMBER" TO ErrorMessage
+            ELSE
+                IF Hours-Worked-FD NOT NUMERIC
+                        OR WS-Hours-Worked > WS-Max-Hours-Limit
+                    MOVE 'N' TO WS-Valid-Flag
+                    MOVE "HOURS WORKED IS INVALID" TO ErrorMessage
+                ELSE
+                    IF Hourly-Rate-FD NOT NUMERIC
+                            OR WS-Hourly-Rate = ZERO
+                        MOVE 'N' TO WS-Valid-Flag
+                        MOVE "HOURLY RATE IS INVALID" TO ErrorMessage
+                    END-IF
+                END-IF
+            END-IF
+        END-IF
+    END-IF
+    END-IF.
 
+WRITE-REJECT-RECORD.
+    MOVE WS-Employee-Record TO Reject-Raw-Data
+    MOVE ErrorMessage       TO Reject-Reason
+    WRITE RejectRecord.
+
+*> Hours beyond WS-Regular-Hours-Limit are paid at the overtime
+*> factor; Gross-Pay keeps its original meaning as the sum of both
+*> pieces.
 CALCULATE-GROSS-PAY.
-    COMPUTE Gross-Pay = WS-Hours-Worked * WS-Hourly-Rate.
+    IF WS-Hours-Worked > WS-Regular-Hours-Limit
+        MOVE WS-Regular-Hours-Limit TO WS-Regular-Hours
+        SUBTRACT WS-Regular-Hours-Limit FROM WS-Hours-Worked
+            GIVING WS-Overtime-Hours
+    ELSE
+        MOVE WS-Hours-Worked TO WS-Regular-Hours
+        MOVE ZERO TO WS-Overtime-Hours
+    END-IF.
 
-DISPLAY-PAYROLL-REPORT.
-    ADD Gross-Pay TO Total-Gross-Pay
-    ADD 1 TO Employee-Count.
+    COMPUTE WS-Regular-Pay = WS-Regular-Hours * WS-Hourly-Rate.
+    COMPUTE WS-Overtime-Pay =
+        WS-Overtime-Hours * WS-Hourly-Rate * WS-Overtime-Factor.
+    COMPUTE Gross-Pay = WS-Regular-Pay + WS-Overtime-Pay.
+
+*> Graduated Federal and State withholding-tax brackets, same style
+*> control break InventoryManagement uses for its reorder comparisons.
+*> The two are computed independently and summed into Withholding-Tax
+*> for the YTD master, paycheck report, and GL extract, which all
+*> still work off the one combined figure.
+CALCULATE-WITHHOLDING-TAX.
+    IF Gross-Pay <= 500.00
+        MOVE 0.100 TO WS-Federal-Tax-Rate
+    ELSE
+        IF Gross-Pay <= 1000.00
+            MOVE 0.150 TO WS-Federal-Tax-Rate
+        ELSE
+            MOVE 0.220 TO WS-Federal-Tax-Rate
+        END-IF
+    END-IF.
+
+    IF Gross-Pay <= 500.00
+        MOVE 0.030 TO WS-State-Tax-Rate
+    ELSE
+        IF Gross-Pay <= 1000.00
+            MOVE 0.050 TO WS-State-Tax-Rate
+        ELSE
+            MOVE 0.070 TO WS-State-Tax-Rate
+        END-IF
+    END-IF.
+
+    COMPUTE Federal-Withholding-Tax ROUNDED =
+        Gross-Pay * WS-Federal-Tax-Rate.
+    COMPUTE State-Withholding-Tax ROUNDED =
+        Gross-Pay * WS-State-Tax-Rate.
+    COMPUTE Withholding-Tax =
+        Federal-Withholding-Tax + State-Withholding-Tax.
+    COMPUTE Net-Pay = Gross-Pay - Withholding-Tax.
+
+*> Find the employee's YTD entry, adding a new one on the employee's
+*> first appearance in the master, then roll this period's figures
+*> into it.
+FIND-YTD-BY-EMPLOYEE-ID.
+    MOVE ZERO TO WS-YTD-Found-Idx.
+    PERFORM VARYING YTD-Idx FROM 1 BY 1 UNTIL YTD-Idx > YTD-Used-Count
+        IF YTD-Employee-ID(YTD-Idx) = Employee-ID
+            SET WS-YTD-Found-Idx TO YTD-Idx
+            SET YTD-Idx TO YTD-Used-Count
+        END-IF
+    END-PERFORM.
 
-    DISPLAY 'Employee Name: ' Employee-Name
-    DISPLAY 'Employee ID: ' Employee-ID
-    DISPLAY 'Gross Pay: ' Gross-Pay
-    DISPLAY '---------------------------'.
+UPDATE-YTD-MASTER.
+    PERFORM FIND-YTD-BY-EMPLOYEE-ID.
+
+    IF WS-YTD-Found-Idx = ZERO
+        IF YTD-Used-Count >= 500
+            DISPLAY "WARNING: YTD master is full, cannot add employee "
+                Employee-ID
+        ELSE
+            ADD 1 TO YTD-Used-Count
+            SET YTD-Idx TO YTD-Used-Count
+            MOVE Employee-ID TO YTD-Employee-ID(YTD-Idx)
+            MOVE ZERO TO YTD-Gross(YTD-Idx)
+            MOVE ZERO TO YTD-Tax(YTD-Idx)
+            MOVE ZERO TO YTD-Net(YTD-Idx)
+            SET WS-YTD-Found-Idx TO YTD-Idx
+        END-IF
+    END-IF.
+
+    IF WS-YTD-Found-Idx NOT = ZERO
+        ADD Gross-Pay       TO YTD-Gross(WS-YTD-Found-Idx)
+        ADD Withholding-Tax TO YTD-Tax(WS-YTD-Found-Idx)
+        ADD Net-Pay         TO YTD-Net(WS-YTD-Found-Idx)
+    END-IF.
+
+LOAD-YTD-MASTER.
+    MOVE ZERO TO YTD-Used-Count.
+    OPEN INPUT YTDMasterInFile.
+    IF WS-YTD-In-Status NOT = "00"
+        DISPLAY "INFO: No prior YTD master found, starting fresh."
+    ELSE
+        PERFORM READ-YTD-MASTER-IN-RECORD
+        PERFORM UNTIL WS-YTD-In-EOF
+            ADD 1 TO YTD-Used-Count
+            SET YTD-Idx TO YTD-Used-Count
+            MOVE YTD-In-Employee-ID TO YTD-Employee-ID(YTD-Idx)
+            MOVE YTD-In-Gross       TO YTD-Gross(YTD-Idx)
+            MOVE YTD-In-Tax         TO YTD-Tax(YTD-Idx)
+            MOVE YTD-In-Net         TO YTD-Net(YTD-Idx)
+            PERFORM READ-YTD-MASTER-IN-RECORD
+        END-PERFORM
+        CLOSE YTDMasterInFile
+    END-IF.
+
+READ-YTD-MASTER-IN-RECORD.
+    READ YTDMasterInFile
+        AT END
+            MOVE 'Y' TO WS-YTD-In-EOF-Flag
+    END-READ.
 
-    PERFORM READ-EMPLOYEE-RECORD UNTIL EOF-Flag = 'Y'.
+SAVE-YTD-MASTER.
+    OPEN OUTPUT YTDMasterOutFile.
+    IF WS-YTD-Out-Status NOT = "00"
+        DISPLAY "ERROR: CANNOT OPEN YTDMASTOUT, STATUS=" WS-YTD-Out-Status
+    ELSE
+        PERFORM VARYING YTD-Idx FROM 1 BY 1 UNTIL YTD-Idx > YTD-Used-Count
+            MOVE YTD-Employee-ID(YTD-Idx) TO YTD-Out-Employee-ID
+            MOVE YTD-Gross(YTD-Idx)       TO YTD-Out-Gross
+            MOVE YTD-Tax(YTD-Idx)         TO YTD-Out-Tax
+            MOVE YTD-Net(YTD-Idx)         TO YTD-Out-Net
+            WRITE YTDMasterOut-Record
+        END-PERFORM
+        CLOSE YTDMasterOutFile
+    END-IF.
 
-    DISPLAY 'Total Gross Pay: ' Total-Gross-Pay
-    DISPLAY 'Total Employees: ' Employee-Count.
+*> Starts a new report page: title line, column headings, and a reset
+*> line counter. Called the first time through and whenever the page
+*> fills up.
+WRITE-PAYCHECK-REPORT-HEADERS.
+    ADD 1 TO WS-Report-Page-Number.
+    MOVE SPACES TO PaycheckReportRecord.
+    STRING "PAYCHECK REGISTER"
+           "                                        PAGE "
+           WS-Report-Page-Number
+        DELIMITED BY SIZE INTO PaycheckReportRecord
+    END-STRING.
+    WRITE PaycheckReportRecord.
+
+    MOVE SPACES TO PaycheckReportRecord.
+    STRING "EMP-ID NAME REG-HRS OT-HRS RATE REG-PAY OT-PAY"
+           " GROSS TAX NET"
+        DELIMITED BY SIZE INTO PaycheckReportRecord
+    END-STRING.
+    WRITE PaycheckReportRecord.
+
+    MOVE 0 TO WS-Report-Line-Count.
+
+*> One formatted line per paycheck, paginated under a repeating header
+*> block rather than a single unbroken stream of detail lines.
+WRITE-PAYCHECK-REPORT-RECORD.
+    IF WS-Report-Line-Count >= WS-Lines-Per-Page
+        PERFORM WRITE-PAYCHECK-REPORT-HEADERS
+    END-IF.
+
+    MOVE SPACES TO PaycheckReportRecord.
+    STRING "EMP=" Employee-ID
+           " NAME="    Employee-Name
+           " REG-HRS="  WS-Regular-Hours
+           " OT-HRS="   WS-Overtime-Hours
+           " RATE="     Hourly-Rate
+           " REG-PAY="  WS-Regular-Pay
+           " OT-PAY="   WS-Overtime-Pay
+           " GROSS="    Gross-Pay
+           " FED-TAX="  Federal-Withholding-Tax
+           " ST-TAX="   State-Withholding-Tax
+           " TAX="      Withholding-Tax
+           " NET="      Net-Pay
+        DELIMITED BY SIZE INTO PaycheckReportRecord
+    END-STRING.
+    WRITE PaycheckReportRecord.
+    ADD 1 TO WS-Report-Line-Count.
+
+*> Closing summary page for the run: run totals that used to go only
+*> to the console now live on the report itself.
+WRITE-PAYCHECK-SUMMARY-RECORD.
+    MOVE SPACES TO PaycheckReportRecord.
+    WRITE PaycheckReportRecord.
+
+    MOVE SPACES TO PaycheckReportRecord.
+    STRING "RUN SUMMARY" DELIMITED BY SIZE INTO PaycheckReportRecord
+    END-STRING.
+    WRITE PaycheckReportRecord.
+
+    MOVE SPACES TO PaycheckReportRecord.
+    STRING "TOTAL EMPLOYEES=" Employee-Count
+        DELIMITED BY SIZE INTO PaycheckReportRecord
+    END-STRING.
+    WRITE PaycheckReportRecord.
+
+    MOVE SPACES TO PaycheckReportRecord.
+    STRING "TOTAL GROSS PAY=" Total-Gross-Pay
+        DELIMITED BY SIZE INTO PaycheckReportRecord
+    END-STRING.
+    WRITE PaycheckReportRecord.
+
+    MOVE SPACES TO PaycheckReportRecord.
+    STRING "TOTAL OVERTIME PAY=" Total-Overtime-Pay
+        DELIMITED BY SIZE INTO PaycheckReportRecord
+    END-STRING.
+    WRITE PaycheckReportRecord.
+
+    MOVE SPACES TO PaycheckReportRecord.
+    STRING "TOTAL WITHHOLDING TAX=" Total-Withholding-Tax
+        DELIMITED BY SIZE INTO PaycheckReportRecord
+    END-STRING.
+    WRITE PaycheckReportRecord.
+
+    MOVE SPACES TO PaycheckReportRecord.
+    STRING "TOTAL NET PAY=" Total-Net-Pay
+        DELIMITED BY SIZE INTO PaycheckReportRecord
+    END-STRING.
+    WRITE PaycheckReportRecord.
+
+*> Find this employee's department bucket in the GL accumulator,
+*> adding a new one on its first appearance in the run.
+FIND-GL-DEPT-BY-CODE.
+    MOVE ZERO TO WS-GL-Dept-Found-Idx.
+    PERFORM VARYING GL-Dept-Idx FROM 1 BY 1
+            UNTIL GL-Dept-Idx > GL-Dept-Used-Count
+        IF GL-Dept-Code(GL-Dept-Idx) = Employee-Dept
+            SET WS-GL-Dept-Found-Idx TO GL-Dept-Idx
+            SET GL-Dept-Idx TO GL-Dept-Used-Count
+        END-IF
+    END-PERFORM.
+
+*> Rolls this employee's pay into its department's running totals,
+*> instead of writing a debit/credit trio per employee; the trio is
+*> written once per department at the end of the run.
+ACCUMULATE-GL-DEPT-TOTALS.
+    PERFORM FIND-GL-DEPT-BY-CODE.
+
+    IF WS-GL-Dept-Found-Idx = ZERO
+        IF GL-Dept-Used-Count >= 50
+            DISPLAY "WARNING: GL department table is full, cannot add "
+                Employee-Dept
+        ELSE
+            ADD 1 TO GL-Dept-Used-Count
+            SET GL-Dept-Idx TO GL-Dept-Used-Count
+            MOVE Employee-Dept TO GL-Dept-Code(GL-Dept-Idx)
+            MOVE ZERO TO GL-Dept-Gross(GL-Dept-Idx)
+            MOVE ZERO TO GL-Dept-Tax(GL-Dept-Idx)
+            MOVE ZERO TO GL-Dept-Net(GL-Dept-Idx)
+            SET WS-GL-Dept-Found-Idx TO GL-Dept-Idx
+        END-IF
+    END-IF.
+
+    IF WS-GL-Dept-Found-Idx NOT = ZERO
+        ADD Gross-Pay       TO GL-Dept-Gross(WS-GL-Dept-Found-Idx)
+        ADD Withholding-Tax TO GL-Dept-Tax(WS-GL-Dept-Found-Idx)
+        ADD Net-Pay         TO GL-Dept-Net(WS-GL-Dept-Found-Idx)
+    END-IF.
+
+*> A balanced general-ledger extract for the period's pay run: a
+*> debit to payroll expense offset by credits to the tax and net-pay
+*> liability accounts, one trio of lines per department.
+WRITE-GL-SUMMARY-RECORDS.
+    ACCEPT WS-Current-YYYYMMDD FROM DATE YYYYMMDD.
+
+    PERFORM VARYING GL-Dept-Idx FROM 1 BY 1
+            UNTIL GL-Dept-Idx > GL-Dept-Used-Count
+        MOVE SPACES TO GLExtractRecord
+        STRING "DATE=" WS-Current-YYYYMMDD
+               " DEPT=" GL-Dept-Code(GL-Dept-Idx)
+               " ACCT=500000 PAYROLL-EXPENSE   DR"
+               " AMT=" GL-Dept-Gross(GL-Dept-Idx)
+            DELIMITED BY SIZE INTO GLExtractRecord
+        END-STRING
+        WRITE GLExtractRecord
+
+        MOVE SPACES TO GLExtractRecord
+        STRING "DATE=" WS-Current-YYYYMMDD
+               " DEPT=" GL-Dept-Code(GL-Dept-Idx)
+               " ACCT=210000 TAX-WITHHOLDING-PAY CR"
+               " AMT=" GL-Dept-Tax(GL-Dept-Idx)
+            DELIMITED BY SIZE INTO GLExtractRecord
+        END-STRING
+        WRITE GLExtractRecord
+
+        MOVE SPACES TO GLExtractRecord
+        STRING "DATE=" WS-Current-YYYYMMDD
+               " DEPT=" GL-Dept-Code(GL-Dept-Idx)
+               " ACCT=220000 NET-PAY-PAYABLE    CR"
+               " AMT=" GL-Dept-Net(GL-Dept-Idx)
+            DELIMITED BY SIZE INTO GLExtractRecord
+        END-STRING
+        WRITE GLExtractRecord
+    END-PERFORM.
+
+ACCUMULATE-PAYROLL-TOTALS.
+    ADD Gross-Pay        TO Total-Gross-Pay
+    ADD WS-Overtime-Pay  TO Total-Overtime-Pay
+    ADD Withholding-Tax  TO Total-Withholding-Tax
+    ADD Net-Pay          TO Total-Net-Pay
+    ADD 1 TO Employee-Count.
