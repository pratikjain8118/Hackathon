@@ -3,6 +3,23 @@ PROGRAM-ID. SampleProgram.
 AUTHOR. YourName.
 DATE-WRITTEN. TodaysDate.
 
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT InputFile ASSIGN TO "INFILE"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-Input-Status.
+
+    SELECT OutputFile ASSIGN TO "OUTFILE"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-Output-Status.
+
+    SELECT RejectFile ASSIGN TO "REJFILE"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-Reject-Status.
+
+    SELECT SortWorkFile ASSIGN TO "SRTWORK".
+
 DATA DIVISION.
 FILE SECTION.
 FD InputFile.
@@ -11,40 +28,163 @@ FD InputFile.
    05 Field2 PIC 9(5).
    05 Field3 PIC X(20).
 
+SD SortWorkFile.
+01 SortWorkRecord.
+   05 SW-Field1 PIC X(10).
+   05 SW-Field2 PIC 9(5).
+   05 SW-Field3 PIC X(20).
+
 FD OutputFile.
 01 OutputRecord.
    05 ResultField1 PIC X(10).
    05 ResultField2 PIC 9(5).
    05 ResultField3 PIC X(20).
+01 OutputTrailerRecord.
+   05 Trailer-Label        PIC X(10) VALUE "TRAILER".
+   05 Trailer-RecordCount  PIC 9(5).
+   05 Trailer-Field2Total  PIC 9(10).
+
+FD RejectFile.
+01 RejectRecord.
+   05 Reject-Field1 PIC X(10).
+   05 Reject-Field2 PIC X(5).
+   05 Reject-Field3 PIC X(20).
+   05 Reject-Reason PIC X(40).
 
 WORKING-STORAGE SECTION.
-01 ErrorMessage PIC X(100).
+01 ErrorMessage PIC X(40).
+
+01 WS-Input-Status   PIC XX.
+01 WS-Output-Status  PIC XX.
+01 WS-Reject-Status  PIC XX.
+
+01 WS-Input-EOF-Flag PIC X VALUE 'N'.
+   88 WS-Input-EOF   VALUE 'Y'.
+
+01 WS-Sort-EOF-Flag  PIC X VALUE 'N'.
+   88 WS-Sort-EOF    VALUE 'Y'.
+
+01 WS-Valid-Flag     PIC X VALUE 'Y'.
+   88 WS-Record-Valid VALUE 'Y'.
+
+01 WS-First-Record-Flag PIC X VALUE 'Y'.
+   88 WS-First-Record    VALUE 'Y'.
+
+01 WS-Record-Count    PIC 9(5)  VALUE 0.
+01 WS-Field2-Total    PIC 9(10) VALUE 0.
+01 WS-Previous-Field2 PIC 9(5)  VALUE 0.
 
 PROCEDURE DIVISION.
 MAIN-PARAGRAPH.
-    OPEN INPUT InputFile
-         OUTPUT OutputFile.
+    OPEN OUTPUT OutputFile.
+    IF WS-Output-Status NOT = "00"
+        DISPLAY "ERROR: CANNOT OPEN OUTPUTFILE, STATUS=" WS-Output-Status
+        STOP RUN
+    END-IF.
+
+    OPEN OUTPUT RejectFile.
+    IF WS-Reject-Status NOT = "00"
+        DISPLAY "ERROR: CANNOT OPEN REJECTFILE, STATUS=" WS-Reject-Status
+        STOP RUN
+    END-IF.
 
-    PERFORM READ-INPUT-RECORD
-        UNTIL InputRecord = "EOF"
+    SORT SortWorkFile
+        ASCENDING KEY SW-Field2
+        INPUT PROCEDURE IS VALIDATE-AND-RELEASE-RECORDS
+        OUTPUT PROCEDURE IS WRITE-SORTED-OUTPUT.
 
-    CLOSE InputFile
-          OutputFile.
+    CLOSE OutputFile
+          RejectFile.
 
     STOP RUN.
 
+VALIDATE-AND-RELEASE-RECORDS.
+    OPEN INPUT InputFile.
+    IF WS-Input-Status NOT = "00"
+        DISPLAY "ERROR: CANNOT OPEN INPUTFILE, STATUS=" WS-Input-Status
+    ELSE
+        PERFORM READ-INPUT-RECORD
+        PERFORM UNTIL WS-Input-EOF
+            PERFORM VALIDATE-INPUT-RECORD
+            IF WS-Record-Valid
+                MOVE Field1 TO SW-Field1
+                MOVE Field2 TO SW-Field2
+                MOVE Field3 TO SW-Field3
+                RELEASE SortWorkRecord
+            ELSE
+                PERFORM WRITE-REJECT-RECORD
+            END-IF
+            PERFORM READ-INPUT-RECORD
+        END-PERFORM
+
+        CLOSE InputFile
+    END-IF.
+
 READ-INPUT-RECORD.
     READ InputFile
         AT END
-            MOVE "EOF" TO InputRecord
-        NOT AT END
-            PERFORM PROCESS-DATA.
+            MOVE 'Y' TO WS-Input-EOF-Flag
+    END-READ.
 
-PROCESS-DATA.
-    MOVE Field1 TO ResultField1.
-    MOVE Field2 TO ResultField2.
-    MOVE Field3 TO ResultField3.
+VALIDATE-INPUT-RECORD.
+    MOVE 'Y' TO WS-Valid-Flag
+    MOVE SPACES TO ErrorMessage
 
-    WRITE OutputRecord.
+    IF Field1 = SPACES
+        MOVE 'N' TO WS-Valid-Flag
+        MOVE "FIELD1 IS BLANK" TO ErrorMessage
+    ELSE
+        IF Field2 NOT NUMERIC OR Field2 = ZERO
+            MOVE 'N' TO WS-Valid-Flag
+            MOVE "FIELD2 IS NOT NUMERIC OR IS ZERO" TO ErrorMessage
+        ELSE
+            IF Field3 = SPACES
+                MOVE 'N' TO WS-Valid-Flag
+                MOVE "FIELD3 IS BLANK" TO ErrorMessage
+            END-IF
+        END-IF
+    END-IF.
 
-    READ-INPUT-RECORD.
+WRITE-REJECT-RECORD.
+    MOVE Field1      TO Reject-Field1
+    MOVE Field2      TO Reject-Field2
+    MOVE Field3      TO Reject-Field3
+    MOVE ErrorMessage TO Reject-Reason
+    WRITE RejectRecord.
+
+WRITE-SORTED-OUTPUT.
+    MOVE 'Y' TO WS-First-Record-Flag
+    MOVE 0   TO WS-Record-Count
+    MOVE 0   TO WS-Field2-Total
+
+    PERFORM RETURN-SORTED-RECORD
+    PERFORM UNTIL WS-Sort-EOF
+        IF WS-First-Record OR SW-Field2 NOT = WS-Previous-Field2
+            MOVE SW-Field1 TO ResultField1
+            MOVE SW-Field2 TO ResultField2
+            MOVE SW-Field3 TO ResultField3
+            WRITE OutputRecord
+            ADD 1 TO WS-Record-Count
+            ADD SW-Field2 TO WS-Field2-Total
+            MOVE SW-Field2 TO WS-Previous-Field2
+            MOVE 'N' TO WS-First-Record-Flag
+        ELSE
+            MOVE SW-Field1 TO Reject-Field1
+            MOVE SW-Field2 TO Reject-Field2
+            MOVE SW-Field3 TO Reject-Field3
+            MOVE "DUPLICATE FIELD2 KEY" TO Reject-Reason
+            WRITE RejectRecord
+        END-IF
+        PERFORM RETURN-SORTED-RECORD
+    END-PERFORM.
+
+    MOVE "TRAILER"        TO Trailer-Label
+    MOVE WS-Record-Count  TO Trailer-RecordCount
+    MOVE WS-Field2-Total  TO Trailer-Field2Total
+    WRITE OutputTrailerRecord.
+
+RETURN-SORTED-RECORD.
+    RETURN SortWorkFile
+        AT END
+            MOVE 'Y' TO WS-Sort-EOF-Flag
+    END-RETURN.
